@@ -0,0 +1,10 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. test-sectionator.
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-EXECUTION-COUNT UNSIGNED-INT.
+       PROCEDURE DIVISION.
+
+           WILD-SECTION-EXECUTES-EXACTLY-ONCE-DESPITE-GOBACK.
+           CALL 'sectionator' USING WS-EXECUTION-COUNT.
+           CALL 'assert-equals' USING 1 WS-EXECUTION-COUNT.
