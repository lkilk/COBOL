@@ -1,30 +1,55 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "fizzbuzz".
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-OUTPUT-FILE ASSIGN TO "fizzbuzz-output.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+           FILE SECTION.
+           FD F-OUTPUT-FILE.
+           01 RC-OUTPUT-LINE PIC X(30).
            WORKING-STORAGE SECTION.
            01 WS-NUM PIC 999.
            01 WS-RESULT PIC 999.
+           01 WS-UPPER-BOUND PIC 999.
+           01 WS-DIVISOR-1 PIC 99.
+           01 WS-DIVISOR-2 PIC 99.
+           01 WS-TODAY PIC 9(8).
        PROCEDURE DIVISION.
-      *    DISPLAY "Choose your number:".
-      *    ACCEPT WS-NUM.
-           MOVE 0 TO WS-NUM.
-      *    PERFORM FIZZBUZZ 99 TIMES. 
-           PERFORM FIZZBUZZ UNTIL WS-NUM = 100.
+           DISPLAY "Count up to what number?".
+           ACCEPT WS-UPPER-BOUND.
+           DISPLAY "First divisor to mark?".
+           ACCEPT WS-DIVISOR-1.
+           DISPLAY "Second divisor to mark?".
+           ACCEPT WS-DIVISOR-2.
+           OPEN OUTPUT F-OUTPUT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           MOVE SPACES TO RC-OUTPUT-LINE.
+           STRING "Run date: " WS-TODAY INTO RC-OUTPUT-LINE.
+           WRITE RC-OUTPUT-LINE.
+           DISPLAY "Choose your starting number:".
+           ACCEPT WS-NUM.
+      *    PERFORM FIZZBUZZ 99 TIMES.
+           PERFORM FIZZBUZZ UNTIL WS-NUM = WS-UPPER-BOUND.
+           CLOSE F-OUTPUT-FILE.
            STOP RUN.
 
            FIZZBUZZ.
            ADD 1 TO WS-NUM.
            MOVE ZERO TO WS-RESULT.
-           MOVE FUNCTION MOD(WS-NUM 3) TO WS-RESULT.
-           ADD FUNCTION MOD(WS-NUM 5) TO WS-RESULT.
+           MOVE FUNCTION MOD(WS-NUM WS-DIVISOR-1) TO WS-RESULT.
+           ADD FUNCTION MOD(WS-NUM WS-DIVISOR-2) TO WS-RESULT.
+           MOVE SPACES TO RC-OUTPUT-LINE.
            IF WS-RESULT = 0
-             DISPLAY "FizzBuzz"
-           ELSE IF FUNCTION MOD(WS-NUM 3) = 0 
-               DISPLAY "Fizz"
-           ELSE IF FUNCTION MOD(WS-NUM 5) = 0
-             DISPLAY "Buzz"
+             MOVE "FizzBuzz" TO RC-OUTPUT-LINE
+           ELSE IF FUNCTION MOD(WS-NUM WS-DIVISOR-1) = 0
+               MOVE "Fizz" TO RC-OUTPUT-LINE
+           ELSE IF FUNCTION MOD(WS-NUM WS-DIVISOR-2) = 0
+             MOVE "Buzz" TO RC-OUTPUT-LINE
            ELSE
-             DISPLAY WS-NUM
+             MOVE WS-NUM TO RC-OUTPUT-LINE
            END-IF.
-           
+           WRITE RC-OUTPUT-LINE.
+
 
