@@ -1,16 +1,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. sectionator.
-       PROCEDURE DIVISION.
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-SECTION-STATUS PIC 99.
+           01 WS-EXECUTION-COUNT UNSIGNED-INT VALUE 0.
+           LINKAGE SECTION.
+           01 LS-EXECUTION-COUNT UNSIGNED-INT.
+       PROCEDURE DIVISION USING LS-EXECUTION-COUNT.
            DISPLAY "[MN] OK let's try out that section.".
            PERFORM 100-wild-section.
-           DISPLAY "[MN] Phew OK that was weird.".
+           IF WS-SECTION-STATUS = 0
+               DISPLAY "[MN] Phew OK that was weird."
+           ELSE
+               DISPLAY "[MN] That section didn't go so well."
+           END-IF.
            DISPLAY "[MN] Let's GOBACK so she doesn't run again.".
+           MOVE WS-EXECUTION-COUNT TO LS-EXECUTION-COUNT.
            GOBACK.
 
+      * Reusable pattern: every section callable this way sets
+      * WS-SECTION-STATUS to 0 before doing its work, and to a
+      * nonzero code on any error path, so the caller can PERFORM
+      * the section and then check WS-SECTION-STATUS for the
+      * outcome instead of hand-rolling error handling per call.
        100-wild-section SECTION.
+           MOVE 0 TO WS-SECTION-STATUS.
+           ADD 1 TO WS-EXECUTION-COUNT.
            DISPLAY "[SN] AT LAST! A chance to execute!".
            DISPLAY "[SN] I thought, I thought...".
            DISPLAY "[SN] The GOBACK was going to keep me from running.".
            DISPLAY "[SN] But PERFORM has set me free!".
            DISPLAY "[SN] No, no wait... not yet! We've only just met!".
-           DISPLAY "[SN] Noooooo!!!!".
\ No newline at end of file
+           DISPLAY "[SN] Noooooo!!!!".
