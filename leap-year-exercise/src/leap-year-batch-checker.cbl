@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. leap-year-batch-checker.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-YEARS-FILE ASSIGN TO "leap-years.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-RESULTS-FILE ASSIGN TO "leap-year-results.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-YEARS-FILE.
+           01 RC-YEAR-RECORD PIC 9(4).
+           FD F-RESULTS-FILE.
+           01 RC-RESULT-RECORD.
+               05 RC-RESULT-YEAR PIC 9(4).
+               05 FILLER PIC X VALUE SPACE.
+               05 RC-RESULT-IS-LEAP PIC AAAAA.
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-YEAR UNSIGNED-INT.
+           01 WS-RESULT PIC AAAAA.
+       PROCEDURE DIVISION.
+
+           PERFORM PROCESS-YEARS.
+           GOBACK.
+
+           PROCESS-YEARS.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-YEARS-FILE.
+           OPEN OUTPUT F-RESULTS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-YEARS-FILE
+                   NOT AT END
+                       PERFORM PROCESS-ONE-YEAR
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-YEARS-FILE.
+           CLOSE F-RESULTS-FILE.
+
+           PROCESS-ONE-YEAR.
+           MOVE RC-YEAR-RECORD TO WS-YEAR.
+           CALL 'leap-year' USING WS-YEAR WS-RESULT.
+           MOVE SPACES TO RC-RESULT-RECORD.
+           MOVE RC-YEAR-RECORD TO RC-RESULT-YEAR.
+           MOVE WS-RESULT TO RC-RESULT-IS-LEAP.
+           WRITE RC-RESULT-RECORD.
