@@ -4,7 +4,7 @@
            WORKING-STORAGE SECTION.
            01 WS-RESULT PIC X(50) . 
        PROCEDURE DIVISION.  
-           CALL "name" USING "Stephanie" WS-RESULT.
+           CALL "name" USING "Stephanie" "BIRTHDAY" WS-RESULT.
            CALL "assert-equals" USING WS-RESULT "Happy Birthday, "
            "Stephanie".
 
