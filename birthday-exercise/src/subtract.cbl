@@ -0,0 +1,9 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. subtract.
+       DATA DIVISION.
+           LINKAGE SECTION.
+           01 LS-A UNSIGNED-INT.
+           01 LS-B UNSIGNED-INT.
+           01 LS-RESULT UNSIGNED-INT.
+       PROCEDURE DIVISION USING LS-A LS-B LS-RESULT.
+           COMPUTE LS-RESULT = LS-A - LS-B.
