@@ -1,18 +1,23 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. name.
        DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-GREETING-PREFIX PIC X(20).
            LINKAGE SECTION.
-           01 LS-NAME PIC A(10). 
+           01 LS-NAME PIC A(10).
+           01 LS-OCCASION PIC X(11).
            01 LS-RESULT PIC A(40).
-       PROCEDURE DIVISION USING LS-NAME LS-RESULT.      
-      *    DISPLAY "Happy Birthday, " LS-NAME.
+       PROCEDURE DIVISION USING LS-NAME LS-OCCASION LS-RESULT.
+           EVALUATE LS-OCCASION
+               WHEN 'ANNIVERSARY'
+                   MOVE 'Happy Anniversary, ' TO WS-GREETING-PREFIX
+               WHEN 'WELCOME'
+                   MOVE 'Welcome, ' TO WS-GREETING-PREFIX
+               WHEN OTHER
+                   MOVE 'Happy Birthday, ' TO WS-GREETING-PREFIX
+           END-EVALUATE.
 
-           STRING "Happy Birthday, " LS-NAME INTO LS-RESULT
+           MOVE SPACES TO LS-RESULT.
+           STRING FUNCTION TRIM(WS-GREETING-PREFIX) ' ' LS-NAME
+               INTO LS-RESULT
            END-STRING.
-
-
-           
-
-
-
-           
