@@ -0,0 +1,8 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. increment.
+       DATA DIVISION.
+           LINKAGE SECTION.
+           01 LS-NUM UNSIGNED-INT.
+           01 LS-RESULT UNSIGNED-INT.
+       PROCEDURE DIVISION USING LS-NUM LS-RESULT.
+           ADD 1 TO LS-NUM GIVING LS-RESULT.
