@@ -6,20 +6,34 @@
            01 WS-NUM UNSIGNED-INT.
            01 WS-RESULT UNSIGNED-INT.
            01 WS-NAME PIC A(10).
+           01 WS-OCCASION PIC X(11) VALUE 'BIRTHDAY'.
            01 WS-BIRTHDAY-GREETING PIC A(40).
-       PROCEDURE DIVISION.  
-           MOVE "Stephanie" TO WS-NAME.       
-           PERFORM BIRTHDAY.
+           01 WS-ROSTER-COUNT PIC 9 VALUE 3.
+           01 WS-ROSTER-TABLE.
+               05 WS-ROSTER-NAME PIC A(10) OCCURS 5 TIMES
+               INDEXED BY ROS-IDX.
+       PROCEDURE DIVISION.
+           PERFORM LOAD-ROSTER.
+           PERFORM VARYING ROS-IDX FROM 1 BY 1
+               UNTIL ROS-IDX > WS-ROSTER-COUNT
+               MOVE WS-ROSTER-NAME(ROS-IDX) TO WS-NAME
+               PERFORM BIRTHDAY
+           END-PERFORM.
 
            MOVE 0 TO WS-RESULT.
            PERFORM INCREMENT 3 TIMES.
            GOBACK.
 
+       LOAD-ROSTER.
+           MOVE 'Stephanie' TO WS-ROSTER-NAME(1).
+           MOVE 'Marcus' TO WS-ROSTER-NAME(2).
+           MOVE 'Priya' TO WS-ROSTER-NAME(3).
+
        INCREMENT.
            MOVE WS-RESULT TO WS-NUM.
            CALL "increment" USING WS-NUM WS-RESULT.
            DISPLAY WS-RESULT.
 
-       BIRTHDAY.   
-           CALL "name" USING WS-NAME WS-BIRTHDAY-GREETING.
+       BIRTHDAY.
+           CALL "name" USING WS-NAME WS-OCCASION WS-BIRTHDAY-GREETING.
            DISPLAY WS-BIRTHDAY-GREETING.
