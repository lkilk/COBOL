@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. multiply-batch-report.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-TRANSACTION-FILE
+                   ASSIGN TO 'multiply-transactions.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-REPORT-FILE ASSIGN TO 'multiply-report.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-TRANSACTION-FILE.
+           01 RC-TRANSACTION-RECORD.
+               05 RC-TRANS-NUM-1 PIC 9(5).
+               05 FILLER PIC X.
+               05 RC-TRANS-NUM-2 PIC 9(5).
+           FD F-REPORT-FILE.
+           01 RC-REPORT-RECORD.
+               05 RC-REPORT-NUM-1 PIC ZZZZ9.
+               05 FILLER PIC X VALUE SPACE.
+               05 RC-REPORT-OPERATOR PIC X VALUE 'x'.
+               05 FILLER PIC X VALUE SPACE.
+               05 RC-REPORT-NUM-2 PIC ZZZZ9.
+               05 FILLER PIC X VALUE SPACE.
+               05 RC-REPORT-EQUALS PIC X VALUE '='.
+               05 FILLER PIC X VALUE SPACE.
+               05 RC-REPORT-EXTENSION PIC ZZZZZZZZ9.
+               05 FILLER PIC X VALUE SPACE.
+               05 RC-REPORT-STATUS PIC X(9).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-NUM-1 UNSIGNED-INT.
+           01 WS-NUM-2 UNSIGNED-INT.
+           01 WS-EXTENSION UNSIGNED-INT.
+           01 WS-SIZE-ERROR PIC 9.
+
+       PROCEDURE DIVISION.
+
+           PERFORM PROCESS-TRANSACTIONS.
+           GOBACK.
+
+           PROCESS-TRANSACTIONS.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-TRANSACTION-FILE.
+           OPEN OUTPUT F-REPORT-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TRANSACTION-FILE
+                   NOT AT END
+                       PERFORM PROCESS-ONE-TRANSACTION
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-TRANSACTION-FILE.
+           CLOSE F-REPORT-FILE.
+
+           PROCESS-ONE-TRANSACTION.
+           MOVE RC-TRANS-NUM-1 TO WS-NUM-1.
+           MOVE RC-TRANS-NUM-2 TO WS-NUM-2.
+           CALL "multiply" USING WS-NUM-1 WS-NUM-2 WS-EXTENSION
+               WS-SIZE-ERROR.
+           MOVE SPACES TO RC-REPORT-RECORD.
+           MOVE WS-NUM-1 TO RC-REPORT-NUM-1.
+           MOVE WS-NUM-2 TO RC-REPORT-NUM-2.
+           MOVE 'x' TO RC-REPORT-OPERATOR.
+           MOVE '=' TO RC-REPORT-EQUALS.
+           MOVE WS-EXTENSION TO RC-REPORT-EXTENSION.
+           IF WS-SIZE-ERROR = 1
+               MOVE 'OVERFLOW!' TO RC-REPORT-STATUS
+           ELSE
+               MOVE SPACES TO RC-REPORT-STATUS
+           END-IF.
+           WRITE RC-REPORT-RECORD.
