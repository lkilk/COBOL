@@ -5,5 +5,12 @@
            01 LS-NUM-1 UNSIGNED-INT.
            01 LS-NUM-2 UNSIGNED-INT.
            01 LS-SUM UNSIGNED-INT.
-       PROCEDURE DIVISION USING LS-NUM-1 LS-NUM-2 LS-SUM.
-           COMPUTE LS-SUM = LS-NUM-1 * LS-NUM-2.
+           01 LS-SIZE-ERROR PIC 9.
+       PROCEDURE DIVISION USING LS-NUM-1 LS-NUM-2 LS-SUM
+           LS-SIZE-ERROR.
+           MOVE 0 TO LS-SIZE-ERROR.
+           COMPUTE LS-SUM = LS-NUM-1 * LS-NUM-2
+               ON SIZE ERROR
+                   MOVE 1 TO LS-SIZE-ERROR
+                   MOVE 0 TO LS-SUM
+           END-COMPUTE.
