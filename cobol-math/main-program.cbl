@@ -2,9 +2,16 @@
        PROGRAM-ID. main-program.
        DATA DIVISION.
            WORKING-STORAGE SECTION.
+           01 WS-NUM-1 UNSIGNED-INT VALUE 3.
+           01 WS-NUM-2 UNSIGNED-INT VALUE 4.
            01 WS-SUM UNSIGNED-INT.
+           01 WS-SIZE-ERROR PIC 9.
        PROCEDURE DIVISION.
-           CALL "square" USING 3 WS-SUM
-           DISPLAY WS-SUM. 
-           
-       
\ No newline at end of file
+           CALL "multiply" USING WS-NUM-1 WS-NUM-2 WS-SUM
+               WS-SIZE-ERROR
+           IF WS-SIZE-ERROR = 1
+               DISPLAY "Product too large to represent"
+           ELSE
+               DISPLAY WS-SUM
+           END-IF.
+
