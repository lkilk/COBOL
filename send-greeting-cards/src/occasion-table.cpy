@@ -0,0 +1,12 @@
+      *    Occasion definitions for send-greeting-cards.  To add a new
+      *    occasion: add a row to WS-OCCASION-TABLE below, add its
+      *    MOVE statements in INITIALIZE-OCCASION-TABLE, and add one
+      *    WHEN branch to DETERMINE-OCCASION-TRIGGERED.  The shared
+      *    card/outbound/email writing in GENERATE-OCCASION-CARD does
+      *    not change.
+       01 WS-OCCASION-COUNT-LIMIT PIC 9 VALUE 3.
+       01 WS-OCCASION-TABLE.
+           05 WS-OCCASION-ENTRY OCCURS 3 TIMES INDEXED BY OCC-IDX.
+               10 WS-OCCASION-CODE PIC X(9).
+               10 WS-OCCASION-TEMPLATE PIC X(40).
+               10 WS-OCCASION-CARD-COUNT PIC 9(4).
