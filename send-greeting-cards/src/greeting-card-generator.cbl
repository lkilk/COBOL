@@ -0,0 +1,434 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. greeting-card-generator.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           REPOSITORY.
+           FUNCTION IS-LEAP-YEAR
+           FUNCTION IS-WEREWOLF.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-CUSTOMER-FILE
+                   ASSIGN TO 'greeting-customers.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-CARDS-FILE ASSIGN TO 'greeting-cards.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL F-RUN-STAMP-FILE
+                   ASSIGN TO 'greeting-run-stamp.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-EXCEPTION-FILE
+                   ASSIGN TO 'greeting-exceptions.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-OUTBOUND-FILE
+                   ASSIGN TO 'greeting-outbound-mail.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-AUDIT-FILE
+                   ASSIGN TO 'greeting-run-audit.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL F-TEMPLATE-FILE
+                   ASSIGN TO 'greeting-templates.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL F-HOLIDAY-FILE
+                   ASSIGN TO 'holiday-calendar.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-EMAIL-FILE
+                   ASSIGN TO 'greeting-e-notifications.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-CUSTOMER-FILE.
+           01 RC-CUSTOMER-INFO.
+               05 RC-CUSTOMER-ID PIC 9(6).
+               05 RC-CUSTOMER-NAME PIC X(40).
+               05 RC-CUSTOMER-ADDRESS.
+                   10 RC-ADDR-STREET PIC X(40).
+                   10 RC-ADDR-CITY PIC X(30).
+                   10 RC-ADDR-STATE PIC X(2).
+                   10 RC-ADDR-ZIP PIC X(10).
+                   10 FILLER PIC X(18).
+               05 RC-CUSTOMER-DOB.
+                   10 RC-DOB-YEAR PIC 9999.
+                   10 RC-DOB-DASH PIC X.
+                   10 RC-DOB-MMDD.
+                     15 RC-DOB-MONTH PIC 99.
+                     15 RC-DOB-SIGN PIC X.
+                     15 RC-DOB-DAY PIC 99.
+               05 RC-CUSTOMER-DO-NOT-MAIL PIC X(1).
+               05 RC-CUSTOMER-DECEASED PIC X(1).
+               05 RC-CUSTOMER-EMAIL PIC X(50).
+           FD F-CARDS-FILE.
+           01 RC-CARD-RECORD.
+               05 RC-CARD-OCCASION PIC X(9).
+               05 RC-CARD-NAME PIC X(40).
+               05 RC-CARD-ADDRESS.
+                   10 RC-CARD-ADDR-STREET PIC X(40).
+                   10 RC-CARD-ADDR-CITY PIC X(30).
+                   10 RC-CARD-ADDR-STATE PIC X(2).
+                   10 RC-CARD-ADDR-ZIP PIC X(10).
+                   10 FILLER PIC X(18).
+               05 RC-CARD-MESSAGE PIC X(56).
+           FD F-RUN-STAMP-FILE.
+           01 RC-RUN-STAMP PIC X(10).
+           FD F-EXCEPTION-FILE.
+           01 RC-EXCEPTION-RECORD.
+               05 RC-EXCEPTION-CUSTOMER PIC X(208).
+               05 RC-EXCEPTION-REASON PIC X(30).
+           FD F-OUTBOUND-FILE.
+           01 RC-OUTBOUND-CUSTOMER.
+               05 RC-OUTBOUND-OCCASION PIC X(9).
+               05 RC-OUTBOUND-NAME PIC X(40).
+               05 RC-OUTBOUND-ADDRESS.
+                   10 RC-OUTBOUND-ADDR-STREET PIC X(40).
+                   10 RC-OUTBOUND-ADDR-CITY PIC X(30).
+                   10 RC-OUTBOUND-ADDR-STATE PIC X(2).
+                   10 RC-OUTBOUND-ADDR-ZIP PIC X(10).
+                   10 FILLER PIC X(18).
+               05 RC-OUTBOUND-MESSAGE PIC X(56).
+           FD F-AUDIT-FILE.
+           01 RC-AUDIT-RECORD.
+               05 RC-AUDIT-DATE PIC X(10).
+               05 FILLER PIC X VALUE SPACE.
+               05 RC-AUDIT-OCCASION PIC X(9).
+               05 FILLER PIC X VALUE SPACE.
+               05 RC-AUDIT-LABEL PIC X(6) VALUE 'COUNT='.
+               05 RC-AUDIT-COUNT PIC ZZZ9.
+           FD F-TEMPLATE-FILE.
+           01 RC-TEMPLATE-RECORD.
+               05 RC-TEMPLATE-OCCASION PIC X(9).
+               05 RC-TEMPLATE-TEXT PIC X(40).
+           FD F-HOLIDAY-FILE.
+           01 RC-HOLIDAY-DATE PIC X(10).
+           FD F-EMAIL-FILE.
+           01 RC-EMAIL-CUSTOMER.
+               05 RC-EMAIL-OCCASION PIC X(9).
+               05 RC-EMAIL-ADDRESS PIC X(50).
+               05 RC-EMAIL-MESSAGE PIC X(56).
+           WORKING-STORAGE SECTION.
+           COPY "occasion-table.cpy".
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-TODAYS-DATE PIC X(10).
+           01 WS-LAST-RUN-STAMP PIC X(10).
+           01 WS-ALREADY-RUN PIC 9.
+           01 WS-DOB-IS-VALID PIC 9.
+           01 WS-ADDRESS-IS-VALID PIC 9.
+           01 WS-CUSTOMER-ELIGIBLE PIC 9.
+           01 WS-CUSTOMER-AGE PIC 999.
+           01 WS-IS-ADULT PIC 9.
+           01 WS-BIRTHDAY-AGE PIC 999.
+           01 WS-BIRTHDAY-AGE-DISPLAY PIC ZZ9.
+           01 WS-IS-MILESTONE-AGE PIC 9.
+           01 WS-DOB-MMDD-CHECK PIC X(5).
+           01 WS-TEMPLATE-FILE-IS-ENDED PIC 9.
+           01 WS-HOLIDAY-FILE-IS-ENDED PIC 9.
+           01 WS-IS-HOLIDAY PIC 9.
+           01 WS-OCCASION-TRIGGERED PIC 9.
+           01 WS-OCCASION-MESSAGE PIC X(56).
+           LINKAGE SECTION.
+           01 LS-DATE.
+               05 LS-MONTH PIC 99.
+               05 LS-DASH PIC X.
+               05 LS-DAY PIC 99.
+           01 LS-YEAR PIC 9999.
+       PROCEDURE DIVISION USING LS-DATE LS-YEAR.
+
+           STRING LS-YEAR "-" LS-DATE INTO WS-TODAYS-DATE
+           END-STRING.
+
+           DISPLAY WS-TODAYS-DATE.
+
+           PERFORM INITIALIZE-OCCASION-TABLE.
+           PERFORM LOAD-GREETING-TEMPLATES.
+
+           PERFORM CHECK-HOLIDAY-BLACKOUT.
+           IF WS-IS-HOLIDAY = 1
+               DISPLAY 'greeting-card-generator: ' WS-TODAYS-DATE
+                   ' is a print-vendor blackout date -- cards will '
+                   'not be generated for this run'
+               GOBACK
+           END-IF.
+
+           PERFORM CHECK-RUN-STAMP.
+           IF WS-ALREADY-RUN = 1
+               DISPLAY 'greeting-card-generator already ran for '
+                   WS-TODAYS-DATE ' -- skipping to avoid duplicate '
+                   'cards'
+               GOBACK
+           END-IF.
+
+           PERFORM PROCESS-CUSTOMERS.
+           PERFORM WRITE-RUN-STAMP.
+           PERFORM WRITE-AUDIT-RECORDS.
+           GOBACK.
+
+      *    Every occasion this shop supports lives as one row in
+      *    WS-OCCASION-TABLE.  Adding a fourth occasion means adding a
+      *    row here and one WHEN branch in DETERMINE-OCCASION-TRIGGERED
+      *    -- PROCESS-CUSTOMERS and GENERATE-OCCASION-CARD never
+      *    change.
+           INITIALIZE-OCCASION-TABLE.
+           MOVE 'BIRTHDAY' TO WS-OCCASION-CODE(1).
+           MOVE 'Happy Birthday, ' TO WS-OCCASION-TEMPLATE(1).
+           MOVE 'TAX' TO WS-OCCASION-CODE(2).
+           MOVE 'Happy Tax Day, ' TO WS-OCCASION-TEMPLATE(2).
+           MOVE 'WEREWOLF' TO WS-OCCASION-CODE(3).
+           MOVE 'Awoo!' TO WS-OCCASION-TEMPLATE(3).
+           PERFORM VARYING OCC-IDX FROM 1 BY 1
+               UNTIL OCC-IDX > WS-OCCASION-COUNT-LIMIT
+               MOVE 0 TO WS-OCCASION-CARD-COUNT(OCC-IDX)
+           END-PERFORM.
+
+           CHECK-RUN-STAMP.
+           MOVE SPACES TO WS-LAST-RUN-STAMP.
+           MOVE 0 TO WS-ALREADY-RUN.
+           OPEN INPUT F-RUN-STAMP-FILE.
+           READ F-RUN-STAMP-FILE INTO WS-LAST-RUN-STAMP
+               AT END
+                   MOVE SPACES TO WS-LAST-RUN-STAMP
+           END-READ.
+           CLOSE F-RUN-STAMP-FILE.
+           IF WS-LAST-RUN-STAMP = WS-TODAYS-DATE
+               MOVE 1 TO WS-ALREADY-RUN
+           END-IF.
+
+           CHECK-HOLIDAY-BLACKOUT.
+           MOVE 0 TO WS-IS-HOLIDAY.
+           MOVE 0 TO WS-HOLIDAY-FILE-IS-ENDED.
+           OPEN INPUT F-HOLIDAY-FILE.
+           PERFORM UNTIL WS-HOLIDAY-FILE-IS-ENDED = 1
+               READ F-HOLIDAY-FILE
+                   NOT AT END
+                       IF RC-HOLIDAY-DATE = WS-TODAYS-DATE
+                           MOVE 1 TO WS-IS-HOLIDAY
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-HOLIDAY-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-HOLIDAY-FILE.
+
+           WRITE-RUN-STAMP.
+           OPEN OUTPUT F-RUN-STAMP-FILE.
+           MOVE WS-TODAYS-DATE TO RC-RUN-STAMP.
+           WRITE RC-RUN-STAMP.
+           CLOSE F-RUN-STAMP-FILE.
+
+           WRITE-AUDIT-RECORDS.
+           OPEN EXTEND F-AUDIT-FILE.
+           PERFORM VARYING OCC-IDX FROM 1 BY 1
+               UNTIL OCC-IDX > WS-OCCASION-COUNT-LIMIT
+               MOVE SPACES TO RC-AUDIT-RECORD
+               MOVE WS-TODAYS-DATE TO RC-AUDIT-DATE
+               MOVE WS-OCCASION-CODE(OCC-IDX) TO RC-AUDIT-OCCASION
+               MOVE 'COUNT=' TO RC-AUDIT-LABEL
+               MOVE WS-OCCASION-CARD-COUNT(OCC-IDX) TO RC-AUDIT-COUNT
+               WRITE RC-AUDIT-RECORD
+           END-PERFORM.
+           CLOSE F-AUDIT-FILE.
+
+           LOAD-GREETING-TEMPLATES.
+           MOVE 0 TO WS-TEMPLATE-FILE-IS-ENDED.
+           OPEN INPUT F-TEMPLATE-FILE.
+           PERFORM UNTIL WS-TEMPLATE-FILE-IS-ENDED = 1
+               READ F-TEMPLATE-FILE
+                   NOT AT END
+                       PERFORM APPLY-GREETING-TEMPLATE
+                   AT END
+                       MOVE 1 TO WS-TEMPLATE-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-TEMPLATE-FILE.
+
+           APPLY-GREETING-TEMPLATE.
+           PERFORM VARYING OCC-IDX FROM 1 BY 1
+               UNTIL OCC-IDX > WS-OCCASION-COUNT-LIMIT
+               IF WS-OCCASION-CODE(OCC-IDX) = RC-TEMPLATE-OCCASION
+                   MOVE RC-TEMPLATE-TEXT TO
+                       WS-OCCASION-TEMPLATE(OCC-IDX)
+               END-IF
+           END-PERFORM.
+
+           PROCESS-CUSTOMERS SECTION.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-CUSTOMER-FILE.
+           OPEN EXTEND F-CARDS-FILE.
+           OPEN EXTEND F-EXCEPTION-FILE.
+           OPEN EXTEND F-OUTBOUND-FILE.
+           OPEN EXTEND F-EMAIL-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-CUSTOMER-FILE
+                   NOT AT END
+                       PERFORM VALIDATE-DOB
+                       PERFORM VALIDATE-ADDRESS
+                       PERFORM CHECK-ELIGIBILITY
+                       IF WS-DOB-IS-VALID = 1
+                       AND WS-ADDRESS-IS-VALID = 1
+                       AND WS-CUSTOMER-ELIGIBLE = 1
+                           PERFORM PROCESS-CUSTOMER-OCCASIONS
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-CARDS-FILE.
+           CLOSE F-EXCEPTION-FILE.
+           CLOSE F-OUTBOUND-FILE.
+           CLOSE F-EMAIL-FILE.
+           CLOSE F-CUSTOMER-FILE.
+
+           CUSTOMER-CHECKS SECTION.
+
+      *    One pass over the occasion table per eligible customer --
+      *    this loop is the whole reason the table exists.  No matter
+      *    how many occasions this shop supports, PROCESS-CUSTOMERS
+      *    never grows.
+           PROCESS-CUSTOMER-OCCASIONS.
+           PERFORM VARYING OCC-IDX FROM 1 BY 1
+               UNTIL OCC-IDX > WS-OCCASION-COUNT-LIMIT
+               PERFORM DETERMINE-OCCASION-TRIGGERED
+               IF WS-OCCASION-TRIGGERED = 1
+                   PERFORM GENERATE-OCCASION-CARD
+               END-IF
+           END-PERFORM.
+
+           VALIDATE-DOB.
+           MOVE 1 TO WS-DOB-IS-VALID.
+           IF RC-DOB-YEAR IS NOT NUMERIC
+           OR RC-DOB-MONTH IS NOT NUMERIC
+           OR RC-DOB-DAY IS NOT NUMERIC
+               MOVE 0 TO WS-DOB-IS-VALID
+               MOVE RC-CUSTOMER-INFO TO RC-EXCEPTION-CUSTOMER
+               MOVE 'INVALID DOB - NOT NUMERIC' TO RC-EXCEPTION-REASON
+               WRITE RC-EXCEPTION-RECORD
+               END-WRITE
+           ELSE
+               IF RC-DOB-MONTH < 1 OR RC-DOB-MONTH > 12
+               OR RC-DOB-DAY < 1 OR RC-DOB-DAY > 31
+               OR RC-DOB-YEAR < 1
+                   MOVE 0 TO WS-DOB-IS-VALID
+                   MOVE RC-CUSTOMER-INFO TO RC-EXCEPTION-CUSTOMER
+                   MOVE 'INVALID DOB - OUT OF RANGE' TO
+                   RC-EXCEPTION-REASON
+                   WRITE RC-EXCEPTION-RECORD
+                   END-WRITE
+               END-IF
+           END-IF.
+
+           VALIDATE-ADDRESS.
+           MOVE 1 TO WS-ADDRESS-IS-VALID.
+           IF RC-ADDR-ZIP = SPACES
+               MOVE 0 TO WS-ADDRESS-IS-VALID
+               MOVE RC-CUSTOMER-INFO TO RC-EXCEPTION-CUSTOMER
+               MOVE 'MISSING ZIP CODE' TO RC-EXCEPTION-REASON
+               WRITE RC-EXCEPTION-RECORD
+               END-WRITE
+           END-IF.
+
+           CHECK-ELIGIBILITY.
+           MOVE 1 TO WS-CUSTOMER-ELIGIBLE.
+           IF RC-CUSTOMER-DO-NOT-MAIL = 'Y'
+               MOVE 0 TO WS-CUSTOMER-ELIGIBLE
+           END-IF.
+           IF RC-CUSTOMER-DECEASED = 'Y'
+               MOVE 0 TO WS-CUSTOMER-ELIGIBLE
+           END-IF.
+
+           COMPUTE-CUSTOMER-AGE.
+           COMPUTE WS-CUSTOMER-AGE = LS-YEAR - RC-DOB-YEAR.
+           IF RC-DOB-MONTH > LS-MONTH
+           OR (RC-DOB-MONTH = LS-MONTH AND RC-DOB-DAY > LS-DAY)
+               SUBTRACT 1 FROM WS-CUSTOMER-AGE
+           END-IF.
+
+      *    One EVALUATE per occasion code -- this is the only place a
+      *    new occasion's trigger rule needs to be taught to the
+      *    system.  Everything downstream of WS-OCCASION-TRIGGERED is
+      *    shared.
+           DETERMINE-OCCASION-TRIGGERED.
+           MOVE 0 TO WS-OCCASION-TRIGGERED.
+           EVALUATE WS-OCCASION-CODE(OCC-IDX)
+               WHEN 'BIRTHDAY'
+                   PERFORM CHECK-BIRTHDAY-TRIGGER
+               WHEN 'TAX'
+                   PERFORM CHECK-TAX-TRIGGER
+               WHEN 'WEREWOLF'
+                   PERFORM CHECK-WEREWOLF-TRIGGER
+           END-EVALUATE.
+
+           CHECK-BIRTHDAY-TRIGGER.
+           MOVE RC-DOB-MMDD TO WS-DOB-MMDD-CHECK.
+           IF IS-LEAP-YEAR(LS-YEAR) = 'FALSE'
+           AND WS-DOB-MMDD-CHECK = '02-29'
+               MOVE '03-01' TO WS-DOB-MMDD-CHECK
+           END-IF.
+           MOVE 0 TO WS-IS-MILESTONE-AGE.
+           IF WS-DOB-MMDD-CHECK = LS-DATE
+               MOVE 1 TO WS-OCCASION-TRIGGERED
+               COMPUTE WS-BIRTHDAY-AGE = LS-YEAR - RC-DOB-YEAR
+               IF WS-BIRTHDAY-AGE = 18 OR WS-BIRTHDAY-AGE = 21
+               OR WS-BIRTHDAY-AGE = 50 OR WS-BIRTHDAY-AGE = 65
+               OR WS-BIRTHDAY-AGE = 100
+                   MOVE 1 TO WS-IS-MILESTONE-AGE
+               END-IF
+           END-IF.
+
+           CHECK-TAX-TRIGGER.
+           MOVE 0 TO WS-IS-ADULT.
+           PERFORM COMPUTE-CUSTOMER-AGE.
+           IF WS-CUSTOMER-AGE >= 18
+               MOVE 1 TO WS-IS-ADULT
+           END-IF.
+           IF LS-DATE = '04-06' AND WS-IS-ADULT = 1
+               MOVE 1 TO WS-OCCASION-TRIGGERED
+           END-IF.
+
+           CHECK-WEREWOLF-TRIGGER.
+           IF IS-WEREWOLF(RC-CUSTOMER-DOB) = 'TRUE'
+               MOVE 1 TO WS-OCCASION-TRIGGERED
+           END-IF.
+
+      *    Shared by every occasion: build the message, write the
+      *    card, the outbound-mail log, and the e-mail notification,
+      *    then bump that occasion's running count for the audit.
+           GENERATE-OCCASION-CARD.
+           MOVE SPACES TO WS-OCCASION-MESSAGE.
+           IF WS-OCCASION-CODE(OCC-IDX) = 'BIRTHDAY'
+           AND WS-IS-MILESTONE-AGE = 1
+               MOVE WS-BIRTHDAY-AGE TO WS-BIRTHDAY-AGE-DISPLAY
+               STRING 'Congratulations on your '
+                   FUNCTION TRIM(WS-BIRTHDAY-AGE-DISPLAY)
+                   'th birthday, ' RC-CUSTOMER-NAME
+                   INTO WS-OCCASION-MESSAGE
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(WS-OCCASION-TEMPLATE(OCC-IDX)) ' '
+                   RC-CUSTOMER-NAME
+                   INTO WS-OCCASION-MESSAGE
+               END-STRING
+           END-IF.
+
+           MOVE WS-OCCASION-CODE(OCC-IDX) TO RC-CARD-OCCASION.
+           MOVE RC-CUSTOMER-NAME TO RC-CARD-NAME.
+           MOVE RC-CUSTOMER-ADDRESS TO RC-CARD-ADDRESS.
+           MOVE WS-OCCASION-MESSAGE TO RC-CARD-MESSAGE.
+           WRITE RC-CARD-RECORD
+           END-WRITE.
+
+           MOVE WS-OCCASION-CODE(OCC-IDX) TO RC-OUTBOUND-OCCASION.
+           MOVE RC-CUSTOMER-NAME TO RC-OUTBOUND-NAME.
+           MOVE RC-CUSTOMER-ADDRESS TO RC-OUTBOUND-ADDRESS.
+           MOVE WS-OCCASION-MESSAGE TO RC-OUTBOUND-MESSAGE.
+           WRITE RC-OUTBOUND-CUSTOMER
+           END-WRITE.
+
+           PERFORM WRITE-EMAIL-NOTIFICATION.
+
+           ADD 1 TO WS-OCCASION-CARD-COUNT(OCC-IDX).
+
+           WRITE-EMAIL-NOTIFICATION.
+           IF RC-CUSTOMER-EMAIL NOT = SPACES
+               MOVE WS-OCCASION-CODE(OCC-IDX) TO RC-EMAIL-OCCASION
+               MOVE RC-CUSTOMER-EMAIL TO RC-EMAIL-ADDRESS
+               MOVE WS-OCCASION-MESSAGE TO RC-EMAIL-MESSAGE
+               WRITE RC-EMAIL-CUSTOMER
+               END-WRITE
+           END-IF.
