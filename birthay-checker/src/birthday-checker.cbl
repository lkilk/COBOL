@@ -1,35 +1,172 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. birthday-checker.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           REPOSITORY.
+           FUNCTION IS-LEAP-YEAR.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-LOG-FILE ASSIGN TO "birthday-log.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LOG-STATUS.
        DATA DIVISION.
+           FILE SECTION.
+           FD F-LOG-FILE.
+           01 RC-LOG-ENTRY.
+               05 RC-LOG-NAME PIC A(10).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 RC-LOG-BIRTHDAY PIC 9999.
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 RC-LOG-DATE PIC 9999.
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 RC-LOG-GREETING PIC A(40).
            WORKING-STORAGE SECTION.
-           01 WS-RESULT UNSIGNED-INT.
+           01 WS-LOG-STATUS PIC XX.
+           01 WS-RESULT PIC S9(4).
+           01 WS-DAYS-UNTIL PIC ZZ9.
+           01 WS-BIRTHDAY-ADJ PIC 9999.
+           01 WS-BIRTHDAY-MONTH PIC 99.
+           01 WS-BIRTHDAY-DAY PIC 99.
+           01 WS-BIRTHDAY-MAX-DAY PIC 99.
+           01 WS-BIRTHDAY-IS-VALID PIC 9.
+           01 WS-TODAY-YYYYMMDD PIC 9(8).
+           01 WS-BIRTHDAY-YYYYMMDD PIC 9(8).
+           01 WS-TODAY-INTEGER PIC S9(9) COMP.
+           01 WS-BIRTHDAY-INTEGER PIC S9(9) COMP.
+           01 WS-WRAP-YEAR PIC 9999.
+           01 WS-WRAP-MONTH PIC 99.
+           01 WS-WRAP-DAY PIC 99.
+           01 WS-WRAP-YYYYMMDD PIC 9(8).
+           01 WS-WRAP-INTEGER PIC S9(9) COMP.
+           01 WS-WRAP-RESULT PIC S9(4).
            LINKAGE SECTION.
            01 LS-NAME PIC A(10).
            01 LS-BIRTHDAY PIC 9999.
            01 LS-DATE PIC 9999.
+           01 LS-YEAR PIC 9999.
            01 LS-GREETING PIC A(40).
 
-       PROCEDURE DIVISION USING LS-NAME LS-BIRTHDAY LS-DATE LS-GREETING.
-           COMPUTE WS-RESULT = LS-BIRTHDAY - LS-DATE.
-
-           IF WS-RESULT = 1
-               STRING "It's almost your birthday, " 
-                   FUNCTION TRIM(LS-NAME) "." INTO LS-GREETING 
+       PROCEDURE DIVISION USING LS-NAME LS-BIRTHDAY LS-DATE LS-YEAR
+           LS-GREETING.
+           MOVE SPACES TO LS-GREETING.
+           PERFORM VALIDATE-BIRTHDAY.
+           IF WS-BIRTHDAY-IS-VALID = 0
+               STRING "Invalid birthday for " FUNCTION TRIM(LS-NAME)
+                   ": " LS-BIRTHDAY INTO LS-GREETING
                END-STRING
                DISPLAY LS-GREETING
-               STOP RUN.
+               PERFORM WRITE-LOG-ENTRY
+               GOBACK
+           END-IF.
 
-           IF LS-BIRTHDAY = LS-DATE
-               STRING "Happy Birthday, " FUNCTION TRIM(LS-NAME) "!" 
-               INTO LS-GREETING
+           MOVE LS-BIRTHDAY TO WS-BIRTHDAY-ADJ.
+           IF LS-BIRTHDAY = 0229
+           AND IS-LEAP-YEAR(LS-YEAR) = "FALSE"
+               MOVE 0301 TO WS-BIRTHDAY-ADJ
+           END-IF.
+           PERFORM COMPUTE-DAYS-UNTIL-BIRTHDAY.
+
+           IF FUNCTION ABS(WS-RESULT) = 1
+               STRING "It's almost your birthday, "
+                   FUNCTION TRIM(LS-NAME) "." INTO LS-GREETING
                END-STRING
                DISPLAY LS-GREETING
-           ELSE 
-               STRING "It's not your birthday, " FUNCTION TRIM(LS-NAME) 
-               "." INTO LS-GREETING 
-               END-STRING               
-               DISPLAY LS-GREETING
+           ELSE
+               IF WS-BIRTHDAY-ADJ = LS-DATE
+                   STRING "Happy Birthday, " FUNCTION TRIM(LS-NAME) "!"
+                   INTO LS-GREETING
+                   END-STRING
+                   DISPLAY LS-GREETING
+               ELSE
+                   IF WS-RESULT > 1
+                       MOVE WS-RESULT TO WS-DAYS-UNTIL
+                       STRING FUNCTION TRIM(WS-DAYS-UNTIL)
+                           " days until your birthday, "
+                           FUNCTION TRIM(LS-NAME) "." INTO LS-GREETING
+                       END-STRING
+                       DISPLAY LS-GREETING
+                   ELSE
+                       STRING "It's not your birthday, "
+                           FUNCTION TRIM(LS-NAME) "." INTO LS-GREETING
+                       END-STRING
+                       DISPLAY LS-GREETING
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM WRITE-LOG-ENTRY.
+           GOBACK.
+
+           VALIDATE-BIRTHDAY.
+           MOVE LS-BIRTHDAY(1:2) TO WS-BIRTHDAY-MONTH.
+           MOVE LS-BIRTHDAY(3:2) TO WS-BIRTHDAY-DAY.
+           MOVE 1 TO WS-BIRTHDAY-IS-VALID.
+           IF WS-BIRTHDAY-MONTH < 1 OR WS-BIRTHDAY-MONTH > 12
+               MOVE 0 TO WS-BIRTHDAY-IS-VALID
+           ELSE
+               EVALUATE WS-BIRTHDAY-MONTH
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-BIRTHDAY-MAX-DAY
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-BIRTHDAY-MAX-DAY
+                   WHEN 2
+                       IF IS-LEAP-YEAR(LS-YEAR) = "TRUE"
+                           MOVE 29 TO WS-BIRTHDAY-MAX-DAY
+                       ELSE
+                           MOVE 28 TO WS-BIRTHDAY-MAX-DAY
+                       END-IF
+               END-EVALUATE
+               IF WS-BIRTHDAY-DAY < 1
+               OR WS-BIRTHDAY-DAY > WS-BIRTHDAY-MAX-DAY
+                   MOVE 0 TO WS-BIRTHDAY-IS-VALID
+               END-IF
+           END-IF.
+
+           COMPUTE-DAYS-UNTIL-BIRTHDAY.
+           COMPUTE WS-TODAY-YYYYMMDD = LS-YEAR * 10000 + LS-DATE.
+           COMPUTE WS-BIRTHDAY-YYYYMMDD = LS-YEAR * 10000
+               + WS-BIRTHDAY-ADJ.
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+           COMPUTE WS-BIRTHDAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-BIRTHDAY-YYYYMMDD).
+           COMPUTE WS-RESULT = WS-BIRTHDAY-INTEGER - WS-TODAY-INTEGER.
+           IF WS-RESULT < 0
+               PERFORM COMPUTE-WRAPPED-BIRTHDAY-RESULT
+               IF WS-WRAP-RESULT < FUNCTION ABS(WS-RESULT)
+                   MOVE WS-WRAP-RESULT TO WS-RESULT
+               END-IF
            END-IF.
 
-           
-       
\ No newline at end of file
+      *    A birthday whose month-day falls before today's in the
+      *    calendar only "already passed" if next year's occurrence
+      *    isn't actually the nearer one (e.g. checking on Dec 30 for
+      *    a Jan 5 birthday) - take whichever reading is closer.
+           COMPUTE-WRAPPED-BIRTHDAY-RESULT.
+           COMPUTE WS-WRAP-YEAR = LS-YEAR + 1.
+           MOVE WS-BIRTHDAY-MONTH TO WS-WRAP-MONTH.
+           MOVE WS-BIRTHDAY-DAY TO WS-WRAP-DAY.
+           IF WS-WRAP-MONTH = 2 AND WS-WRAP-DAY = 29
+           AND IS-LEAP-YEAR(WS-WRAP-YEAR) = "FALSE"
+               MOVE 3 TO WS-WRAP-MONTH
+               MOVE 1 TO WS-WRAP-DAY
+           END-IF.
+           COMPUTE WS-WRAP-YYYYMMDD = WS-WRAP-YEAR * 10000
+               + WS-WRAP-MONTH * 100 + WS-WRAP-DAY.
+           COMPUTE WS-WRAP-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-WRAP-YYYYMMDD).
+           COMPUTE WS-WRAP-RESULT = WS-WRAP-INTEGER - WS-TODAY-INTEGER.
+
+           WRITE-LOG-ENTRY.
+           OPEN EXTEND F-LOG-FILE.
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT F-LOG-FILE
+           END-IF.
+           MOVE SPACES TO RC-LOG-ENTRY.
+           MOVE LS-NAME TO RC-LOG-NAME.
+           MOVE LS-BIRTHDAY TO RC-LOG-BIRTHDAY.
+           MOVE LS-DATE TO RC-LOG-DATE.
+           MOVE LS-GREETING TO RC-LOG-GREETING.
+           WRITE RC-LOG-ENTRY.
+           CLOSE F-LOG-FILE.
