@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. birthday-roster-checker.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-EMPLOYEE-FILE ASSIGN TO "employee-roster.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-EMPLOYEE-FILE.
+           01 RC-EMPLOYEE.
+               05 RC-EMPLOYEE-NAME PIC A(10).
+               05 RC-EMPLOYEE-BIRTHDAY PIC 9999.
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-DATE PIC 9999.
+           01 WS-YEAR PIC 9999.
+           01 WS-GREETING PIC A(40).
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(5:4) TO WS-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-YEAR.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-EMPLOYEE-FILE.
+
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-EMPLOYEE-FILE
+                   NOT AT END
+                       PERFORM CHECK-ONE-EMPLOYEE
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+           END-READ
+           END-PERFORM.
+
+           CLOSE F-EMPLOYEE-FILE.
+           GOBACK.
+
+           CHECK-ONE-EMPLOYEE.
+           CALL 'birthday-checker' USING RC-EMPLOYEE-NAME
+               RC-EMPLOYEE-BIRTHDAY WS-DATE WS-YEAR WS-GREETING.
