@@ -5,6 +5,7 @@
            01 WS-NAME PIC A(10).
            01 WS-BIRTHDAY PIC 9999.
            01 WS-DATE PIC 9999.
+           01 WS-YEAR PIC 9999.
            01 WS-GREETING PIC A(40).
        PROCEDURE DIVISION.
 
@@ -12,26 +13,39 @@
            MOVE 'Liam' TO WS-NAME.
            MOVE 0525 TO WS-BIRTHDAY.
            MOVE 0526 TO WS-DATE.
-           CALL 'birthday-checker' USING WS-NAME WS-BIRTHDAY WS-DATE 
-           WS-GREETING.
-           CALL 'assert-equals' USING "It's almost your birthday, Liam." 
+           MOVE 2023 TO WS-YEAR.
+           CALL 'birthday-checker' USING WS-NAME WS-BIRTHDAY WS-DATE
+           WS-YEAR WS-GREETING.
+           CALL 'assert-equals' USING "It's almost your birthday, Liam."
            WS-GREETING.
 
            RETURNS-BD-MESSAGE-IF-BIRTHDAY.
            MOVE 'Liam' TO WS-NAME.
            MOVE 0526 TO WS-BIRTHDAY.
            MOVE 0526 TO WS-DATE.
-           CALL 'birthday-checker' USING WS-NAME WS-BIRTHDAY WS-DATE 
-           WS-GREETING.
-           CALL 'assert-equals' USING "Happy Birthday, Liam!" 
+           MOVE 2023 TO WS-YEAR.
+           CALL 'birthday-checker' USING WS-NAME WS-BIRTHDAY WS-DATE
+           WS-YEAR WS-GREETING.
+           CALL 'assert-equals' USING "Happy Birthday, Liam!"
            WS-GREETING.
-       
+
            RETURNS-NOT-BD-MESSAGE-IF-NOT-BIRTHDAY.
            MOVE 'Liam' TO WS-NAME.
            MOVE 0326 TO WS-BIRTHDAY.
            MOVE 0526 TO WS-DATE.
-           CALL 'birthday-checker' USING WS-NAME WS-BIRTHDAY WS-DATE 
+           MOVE 2023 TO WS-YEAR.
+           CALL 'birthday-checker' USING WS-NAME WS-BIRTHDAY WS-DATE
+           WS-YEAR WS-GREETING.
+           CALL 'assert-equals' USING "It's not your birthday, Liam."
            WS-GREETING.
-           CALL 'assert-equals' USING "It's not your birthday, Liam." 
+
+           RETURNS-BD-MESSAGE-FOR-LEAP-DAY-SHIFTED-IN-NON-LEAP-YEAR.
+           MOVE 'Liam' TO WS-NAME.
+           MOVE 0229 TO WS-BIRTHDAY.
+           MOVE 0301 TO WS-DATE.
+           MOVE 2023 TO WS-YEAR.
+           CALL 'birthday-checker' USING WS-NAME WS-BIRTHDAY WS-DATE
+           WS-YEAR WS-GREETING.
+           CALL 'assert-equals' USING "Happy Birthday, Liam!"
            WS-GREETING.
 
