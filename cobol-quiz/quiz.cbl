@@ -1,35 +1,97 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "quiz".
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-QUESTIONS-FILE ASSIGN TO "quiz-questions.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-RESULTS-FILE ASSIGN TO "quiz-results.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESULTS-STATUS.
        DATA DIVISION.
+           FILE SECTION.
+           FD F-QUESTIONS-FILE.
+           01 RC-QUESTION-RECORD.
+               05 RC-QUESTION-TEXT PIC X(60).
+               05 FILLER PIC X.
+               05 RC-QUESTION-YES-COUNTS PIC X(8).
+           FD F-RESULTS-FILE.
+           01 RC-QUIZ-RESULT.
+               05 RC-QUIZ-ANSWERS PIC X(200).
+               05 FILLER PIC X VALUE SPACE.
+               05 RC-QUIZ-RESULT-LABEL PIC X(8).
            WORKING-STORAGE SECTION.
+           01 WS-RESULTS-STATUS PIC XX.
+           01 WS-FILE-IS-ENDED PIC 9.
            01 WS-ANSWER PIC X.
+           01 WS-ANSWER-LOG PIC X(200).
+           01 WS-LOG-PTR PIC 9(3).
            01 WS-ANT UNSIGNED-INT.
            01 WS-MUSHROOM UNSIGNED-INT.
+           01 WS-RESULT-LABEL PIC X(8).
+           01 WS-CONTINUE PIC X VALUE "Y".
        PROCEDURE DIVISION.
-           DISPLAY "Do you like to build things? Y/N"
-           ACCEPT WS-ANSWER
-           IF WS-ANSWER = "Y" THEN
-             ADD 1 TO WS-ANT
-           ELSE
-             ADD 1 TO WS-MUSHROOM
-           END-IF.
-           DISPLAY "Do you prefer being in soil (not on it)? Y/N"
-           ACCEPT WS-ANSWER
-           IF WS-ANSWER = "Y" THEN
-             ADD 1 TO WS-MUSHROOM
-           ELSE
-             ADD 1 TO WS-ANT
-           END-IF.
-           DISPLAY "Are you a fan of wasps? Y/N"
-           ACCEPT WS-ANSWER
-           IF WS-ANSWER = "Y" THEN
-             ADD 1 TO WS-MUSHROOM
-           ELSE
-             ADD 1 TO WS-ANT
-           END-IF.
+           PERFORM RUN-ONE-PARTICIPANT UNTIL WS-CONTINUE NOT = "Y".
+           GOBACK.
+
+           RUN-ONE-PARTICIPANT.
+           MOVE 0 TO WS-ANT.
+           MOVE 0 TO WS-MUSHROOM.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE SPACES TO WS-ANSWER-LOG.
+           MOVE 1 TO WS-LOG-PTR.
+           OPEN INPUT F-QUESTIONS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-QUESTIONS-FILE
+                   NOT AT END
+                       PERFORM ASK-ONE-QUESTION
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-QUESTIONS-FILE.
            IF WS-ANT IS GREATER THAN WS-MUSHROOM THEN
              DISPLAY "You are an ant!"
+             MOVE "ANT" TO WS-RESULT-LABEL
            ELSE
              DISPLAY "You are a mushroom!"
+             MOVE "MUSHROOM" TO WS-RESULT-LABEL
+           END-IF.
+           PERFORM WRITE-QUIZ-RESULT.
+           DISPLAY "Another participant? Y/N".
+           ACCEPT WS-CONTINUE.
+
+           ASK-ONE-QUESTION.
+           DISPLAY FUNCTION TRIM(RC-QUESTION-TEXT).
+           ACCEPT WS-ANSWER.
+           IF WS-ANSWER = "Y"
+             IF RC-QUESTION-YES-COUNTS(1:3) = "ANT"
+               ADD 1 TO WS-ANT
+             ELSE
+               ADD 1 TO WS-MUSHROOM
+             END-IF
+           ELSE
+             IF RC-QUESTION-YES-COUNTS(1:3) = "ANT"
+               ADD 1 TO WS-MUSHROOM
+             ELSE
+               ADD 1 TO WS-ANT
+             END-IF
+           END-IF.
+           STRING WS-ANSWER " " DELIMITED BY SIZE
+               INTO WS-ANSWER-LOG
+               WITH POINTER WS-LOG-PTR
+               ON OVERFLOW
+                   DISPLAY "quiz: answer log full, "
+                       "dropping further answers"
+           END-STRING.
+
+           WRITE-QUIZ-RESULT.
+           OPEN EXTEND F-RESULTS-FILE.
+           IF WS-RESULTS-STATUS = "35"
+             OPEN OUTPUT F-RESULTS-FILE
            END-IF.
-           
\ No newline at end of file
+           MOVE SPACES TO RC-QUIZ-RESULT.
+           MOVE WS-ANSWER-LOG TO RC-QUIZ-ANSWERS.
+           MOVE WS-RESULT-LABEL TO RC-QUIZ-RESULT-LABEL.
+           WRITE RC-QUIZ-RESULT.
+           CLOSE F-RESULTS-FILE.
