@@ -0,0 +1,26 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pronoun-filter-batch.
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-TARGET-PRONOUN.
+               05 WS-TARGET-PRONOUN-NOM PIC X(4).
+               05 WS-TARGET-PRONOUN-OBJ PIC X(4).
+           01 WS-OUTPUT-FILENAME PIC X(30).
+       PROCEDURE DIVISION.
+           MOVE 'she ' TO WS-TARGET-PRONOUN-NOM.
+           MOVE 'her ' TO WS-TARGET-PRONOUN-OBJ.
+           MOVE 'she-her-people.dat' TO WS-OUTPUT-FILENAME.
+           CALL 'pronoun-filterer' USING WS-TARGET-PRONOUN
+               WS-OUTPUT-FILENAME.
+
+           MOVE 'he  ' TO WS-TARGET-PRONOUN-NOM.
+           MOVE 'him ' TO WS-TARGET-PRONOUN-OBJ.
+           MOVE 'he-him-people.dat' TO WS-OUTPUT-FILENAME.
+           CALL 'pronoun-filterer' USING WS-TARGET-PRONOUN
+               WS-OUTPUT-FILENAME.
+
+           MOVE 'they' TO WS-TARGET-PRONOUN-NOM.
+           MOVE 'them' TO WS-TARGET-PRONOUN-OBJ.
+           MOVE 'they-them-people.dat' TO WS-OUTPUT-FILENAME.
+           CALL 'pronoun-filterer' USING WS-TARGET-PRONOUN
+               WS-OUTPUT-FILENAME.
