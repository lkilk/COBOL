@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pronoun-group-roster.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-PEOPLE-FILE ASSIGN TO "people.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-ROSTER-FILE
+               ASSIGN TO "pronoun-group-roster.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PEOPLE-FILE.
+           01 RC-PERSON.
+               05 RC-PERSON-NAME PIC X(20).
+               05 RC-PERSON-PRONOUN.
+                   10 RC-PERSON-PRONOUN-NOM PIC X(4).
+                   10 RC-PERSON-PRONOUN-OBJ PIC X(4).
+           FD F-ROSTER-FILE.
+           01 RC-ROSTER-LINE PIC X(80).
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-FOUND-IDX PIC 99 VALUE 0.
+           01 WS-PERSON-COUNT PIC 9(4) VALUE 0.
+           01 WS-PERSON-TABLE.
+               05 WS-PERSON-ENTRY OCCURS 0 TO 500 TIMES
+               DEPENDING ON WS-PERSON-COUNT
+               INDEXED BY PER-IDX.
+                   10 WS-PERSON-TABLE-NAME PIC X(20).
+                   10 WS-PERSON-TABLE-PRONOUN PIC X(8).
+           01 WS-GROUP-COUNT PIC 99 VALUE 0.
+           01 WS-GROUP-TABLE.
+               05 WS-GROUP-ENTRY OCCURS 0 TO 50 TIMES
+               DEPENDING ON WS-GROUP-COUNT
+               INDEXED BY GRP-IDX.
+                   10 WS-GROUP-PRONOUN PIC X(8).
+           01 WS-GROUP-HEADER.
+               05 WS-GROUP-HEADER-LABEL PIC X(14)
+                   VALUE 'PRONOUN SET: '.
+               05 WS-GROUP-HEADER-NOM PIC X(4).
+               05 FILLER PIC X VALUE '/'.
+               05 WS-GROUP-HEADER-OBJ PIC X(4).
+       PROCEDURE DIVISION.
+           PERFORM LOAD-PEOPLE.
+           PERFORM BUILD-GROUP-LIST.
+           PERFORM WRITE-GROUPED-ROSTER.
+           GOBACK.
+
+           LOAD-PEOPLE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-PEOPLE-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-PEOPLE-FILE
+                   NOT AT END
+                       PERFORM STORE-PERSON
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+           END-READ
+           END-PERFORM.
+           CLOSE F-PEOPLE-FILE.
+
+           STORE-PERSON.
+           ADD 1 TO WS-PERSON-COUNT.
+           SET PER-IDX TO WS-PERSON-COUNT.
+           MOVE RC-PERSON-NAME TO WS-PERSON-TABLE-NAME(PER-IDX).
+           MOVE RC-PERSON-PRONOUN TO WS-PERSON-TABLE-PRONOUN(PER-IDX).
+
+           BUILD-GROUP-LIST.
+           PERFORM VARYING PER-IDX FROM 1 BY 1
+               UNTIL PER-IDX > WS-PERSON-COUNT
+               PERFORM FIND-OR-ADD-GROUP
+           END-PERFORM.
+
+           FIND-OR-ADD-GROUP.
+           MOVE 0 TO WS-FOUND-IDX.
+           IF WS-GROUP-COUNT > 0
+               SET GRP-IDX TO 1
+               SEARCH WS-GROUP-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-GROUP-PRONOUN(GRP-IDX)
+                       = WS-PERSON-TABLE-PRONOUN(PER-IDX)
+                       SET WS-FOUND-IDX TO GRP-IDX
+               END-SEARCH
+           END-IF.
+           IF WS-FOUND-IDX = 0
+               ADD 1 TO WS-GROUP-COUNT
+               SET GRP-IDX TO WS-GROUP-COUNT
+               MOVE WS-PERSON-TABLE-PRONOUN(PER-IDX)
+                   TO WS-GROUP-PRONOUN(GRP-IDX)
+           END-IF.
+
+           WRITE-GROUPED-ROSTER.
+           OPEN OUTPUT F-ROSTER-FILE.
+           PERFORM VARYING GRP-IDX FROM 1 BY 1
+               UNTIL GRP-IDX > WS-GROUP-COUNT
+               PERFORM WRITE-ONE-GROUP
+           END-PERFORM.
+           CLOSE F-ROSTER-FILE.
+
+           WRITE-ONE-GROUP.
+           MOVE WS-GROUP-PRONOUN(GRP-IDX)(1:4) TO WS-GROUP-HEADER-NOM.
+           MOVE WS-GROUP-PRONOUN(GRP-IDX)(5:4) TO WS-GROUP-HEADER-OBJ.
+           WRITE RC-ROSTER-LINE FROM WS-GROUP-HEADER.
+           PERFORM VARYING PER-IDX FROM 1 BY 1
+               UNTIL PER-IDX > WS-PERSON-COUNT
+               IF WS-PERSON-TABLE-PRONOUN(PER-IDX)
+                   = WS-GROUP-PRONOUN(GRP-IDX)
+                   WRITE RC-ROSTER-LINE
+                       FROM WS-PERSON-TABLE-NAME(PER-IDX)
+               END-IF
+           END-PERFORM.
