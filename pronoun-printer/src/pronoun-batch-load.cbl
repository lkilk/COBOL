@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pronoun-batch-load.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-NEW-HIRE-FILE ASSIGN TO "new-hires.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-PEOPLE-FILE ASSIGN TO "people.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PEOPLE-STATUS.
+               SELECT F-REJECT-FILE
+               ASSIGN TO "new-hire-rejects.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REJECT-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-NEW-HIRE-FILE.
+           01 RC-NEW-HIRE.
+               05 RC-NEW-HIRE-NAME PIC X(20).
+               05 RC-NEW-HIRE-PRONOUN.
+                   10 RC-NEW-HIRE-PRONOUN-NOM PIC X(4).
+                   10 RC-NEW-HIRE-PRONOUN-OBJ PIC X(4).
+           FD F-PEOPLE-FILE.
+           01 RC-PERSON.
+               05 RC-PERSON-NAME PIC X(20).
+               05 RC-PERSON-PRONOUN.
+                   10 RC-PERSON-PRONOUN-NOM PIC X(4).
+                   10 RC-PERSON-PRONOUN-OBJ PIC X(4).
+           FD F-REJECT-FILE.
+           01 RC-REJECT-LINE PIC X(30).
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-LOADED-COUNT PIC 9(5) VALUE 0.
+           01 WS-REJECTED-COUNT PIC 9(5) VALUE 0.
+           01 WS-PEOPLE-STATUS PIC XX.
+           01 WS-REJECT-STATUS PIC XX.
+       PROCEDURE DIVISION.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-NEW-HIRE-FILE.
+           OPEN EXTEND F-PEOPLE-FILE.
+           IF WS-PEOPLE-STATUS = "35"
+               OPEN OUTPUT F-PEOPLE-FILE
+           END-IF.
+           OPEN EXTEND F-REJECT-FILE.
+           IF WS-REJECT-STATUS = "35"
+               OPEN OUTPUT F-REJECT-FILE
+           END-IF.
+
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-NEW-HIRE-FILE
+                   NOT AT END
+                       PERFORM LOAD-ONE-NEW-HIRE
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+           END-READ
+           END-PERFORM.
+
+           CLOSE F-NEW-HIRE-FILE.
+           CLOSE F-PEOPLE-FILE.
+           CLOSE F-REJECT-FILE.
+           DISPLAY 'pronoun-batch-load: ' WS-LOADED-COUNT
+               ' record(s) loaded, ' WS-REJECTED-COUNT ' rejected'.
+           GOBACK.
+
+           LOAD-ONE-NEW-HIRE.
+           IF RC-NEW-HIRE-NAME = SPACES
+           OR RC-NEW-HIRE-PRONOUN-NOM = SPACES
+           OR RC-NEW-HIRE-PRONOUN-OBJ = SPACES
+               MOVE SPACES TO RC-REJECT-LINE
+               MOVE RC-NEW-HIRE-NAME TO RC-REJECT-LINE
+               WRITE RC-REJECT-LINE
+               END-WRITE
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               MOVE RC-NEW-HIRE-NAME TO RC-PERSON-NAME
+               MOVE RC-NEW-HIRE-PRONOUN TO RC-PERSON-PRONOUN
+               WRITE RC-PERSON
+               END-WRITE
+               ADD 1 TO WS-LOADED-COUNT
+           END-IF.
