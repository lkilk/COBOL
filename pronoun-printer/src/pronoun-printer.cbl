@@ -4,7 +4,9 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT F-PEOPLE-FILE ASSIGN TO "people.dat"
-                   ORGANISATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-ROSTER-FILE ASSIGN TO "pronoun-roster.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
            FILE SECTION.
            FD F-PEOPLE-FILE.
@@ -13,28 +15,71 @@
                05 RC-PERSON-PRONOUN.
                    10 RC-PERSON-PRONOUN-NOM PIC X(4).
                    10 RC-PERSON-PRONOUN-OBJ PIC X(4).
+           FD F-ROSTER-FILE.
+           01 RC-ROSTER-LINE PIC X(80).
            WORKING-STORAGE SECTION.
            01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-LINE-COUNT PIC 99 VALUE 0.
+           01 WS-PAGE-COUNT PIC 99 VALUE 0.
+           01 WS-PERSON-COUNT PIC 9(5) VALUE 0.
+           01 WS-MAX-LINES-PER-PAGE PIC 99 VALUE 40.
+           01 WS-DETAIL-LINE.
+               05 WS-DETAIL-COUNT PIC ZZZZ9.
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 WS-DETAIL-NAME PIC X(20).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 WS-DETAIL-PRONOUNS PIC X(9).
+           01 WS-HEADER-LINE-1.
+               05 FILLER PIC X(20) VALUE 'PRONOUN ROSTER'.
+               05 FILLER PIC X(5) VALUE 'PAGE '.
+               05 WS-HEADER-PAGE PIC ZZ9.
+           01 WS-HEADER-LINE-2 PIC X(39) VALUE
+               'COUNT  NAME                  PRONOUNS'.
+           01 WS-TOTAL-LINE.
+               05 FILLER PIC X(20) VALUE 'TOTAL RECORDS: '.
+               05 WS-TOTAL-COUNT PIC ZZZZ9.
        PROCEDURE DIVISION.
-           OPEN INPUT F-PEOPLE-FILE.
            MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-PEOPLE-FILE.
+           OPEN OUTPUT F-ROSTER-FILE.
 
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
                READ F-PEOPLE-FILE
                    NOT AT END
-                     DISPLAY 
-                       FUNCTION TRIM(RC-PERSON-NAME)
-                       "'s pronouns are "
-                       FUNCTION TRIM(RC-PERSON-PRONOUN-NOM)
-                       "/"
-                       FUNCTION TRIM(RC-PERSON-PRONOUN-OBJ)
-                       "."    
-                     END-DISPLAY 
-                   AT END 
-                     MOVE 1 TO WS-FILE-IS-ENDED
-               END-READ 
-           END-PERFORM. 
- 
+                       PERFORM PRINT-PERSON
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+           END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-TOTAL-LINE.
            CLOSE F-PEOPLE-FILE.
+           CLOSE F-ROSTER-FILE.
+           GOBACK.
+
+           PRINT-PERSON.
+           IF WS-LINE-COUNT = 0
+           OR WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER
+           END-IF.
+           ADD 1 TO WS-PERSON-COUNT.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE WS-PERSON-COUNT TO WS-DETAIL-COUNT.
+           MOVE RC-PERSON-NAME TO WS-DETAIL-NAME.
+           STRING FUNCTION TRIM(RC-PERSON-PRONOUN-NOM) '/'
+               FUNCTION TRIM(RC-PERSON-PRONOUN-OBJ)
+               INTO WS-DETAIL-PRONOUNS
+           END-STRING.
+           WRITE RC-ROSTER-LINE FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+           WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO WS-HEADER-PAGE.
+           WRITE RC-ROSTER-LINE FROM WS-HEADER-LINE-1.
+           WRITE RC-ROSTER-LINE FROM WS-HEADER-LINE-2.
+           MOVE 2 TO WS-LINE-COUNT.
 
-           
\ No newline at end of file
+           WRITE-TOTAL-LINE.
+           MOVE WS-PERSON-COUNT TO WS-TOTAL-COUNT.
+           WRITE RC-ROSTER-LINE FROM WS-TOTAL-LINE.
