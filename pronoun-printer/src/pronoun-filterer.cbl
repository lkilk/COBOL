@@ -4,9 +4,14 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT F-PEOPLE-FILE ASSIGN TO "people.dat"
-               ORGANISATION IS LINE SEQUENTIAL.
-               SELECT F-SHE-HER-FILE ASSIGN TO "she-her-people.dat"
-               ORGANISATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-MATCH-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MATCH-STATUS.
+               SELECT F-EXCEPTION-FILE
+               ASSIGN TO "pronoun-exceptions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
        DATA DIVISION.
            FILE SECTION.
            FD F-PEOPLE-FILE.
@@ -15,27 +20,60 @@
                05 RC-PERSON-PRONOUN.
                    10 RC-PERSON-PRONOUN-NOM PIC X(4).
                    10 RC-PERSON-PRONOUN-OBJ PIC X(4).
-           FD F-SHE-HER-FILE.
-           01 RC-SHE-HER-PERSON.
-               05 RC-SHE-HER-NAME PIC X(20).
+           FD F-MATCH-FILE.
+           01 RC-MATCH-PERSON.
+               05 RC-MATCH-NAME PIC X(20).
+           FD F-EXCEPTION-FILE.
+           01 RC-EXCEPTION-PERSON.
+               05 RC-EXCEPTION-NAME PIC X(20).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 RC-EXCEPTION-PRONOUN PIC X(8).
            WORKING-STORAGE SECTION.
            01 WS-FILE-IS-ENDED PIC 9.
-       PROCEDURE DIVISION.
+           01 WS-OUTPUT-FILENAME PIC X(30).
+           01 WS-MATCH-STATUS PIC XX.
+           01 WS-EXCEPTION-STATUS PIC XX.
+           LINKAGE SECTION.
+           01 LS-TARGET-PRONOUN.
+               05 LS-TARGET-PRONOUN-NOM PIC X(4).
+               05 LS-TARGET-PRONOUN-OBJ PIC X(4).
+           01 LS-OUTPUT-FILENAME PIC X(30).
+       PROCEDURE DIVISION USING LS-TARGET-PRONOUN LS-OUTPUT-FILENAME.
+           MOVE LS-OUTPUT-FILENAME TO WS-OUTPUT-FILENAME.
            OPEN INPUT F-PEOPLE-FILE.
-           OPEN EXTEND F-SHE-HER-FILE.
+           OPEN EXTEND F-MATCH-FILE.
+           IF WS-MATCH-STATUS = "35"
+               OPEN OUTPUT F-MATCH-FILE
+           END-IF.
+           OPEN EXTEND F-EXCEPTION-FILE.
+           IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT F-EXCEPTION-FILE
+           END-IF.
            MOVE 0 TO WS-FILE-IS-ENDED.
 
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
                READ F-PEOPLE-FILE
                    NOT AT END
-                       IF RC-PERSON-PRONOUN = 'she her '
-                           WRITE RC-SHE-HER-PERSON FROM RC-PERSON
+                       IF RC-PERSON-PRONOUN-NOM = SPACES
+                       OR RC-PERSON-PRONOUN-OBJ = SPACES
+                           MOVE SPACES TO RC-EXCEPTION-PERSON
+                           MOVE RC-PERSON-NAME TO RC-EXCEPTION-NAME
+                           MOVE RC-PERSON-PRONOUN
+                               TO RC-EXCEPTION-PRONOUN
+                           WRITE RC-EXCEPTION-PERSON
                            END-WRITE
+                       ELSE
+                           IF FUNCTION UPPER-CASE(RC-PERSON-PRONOUN) =
+                               FUNCTION UPPER-CASE(LS-TARGET-PRONOUN)
+                               WRITE RC-MATCH-PERSON FROM RC-PERSON
+                               END-WRITE
+                           END-IF
                        END-IF
-                   AT END 
+                   AT END
                        MOVE 1 TO WS-FILE-IS-ENDED
            END-READ
-           END-PERFORM. 
+           END-PERFORM.
            CLOSE F-PEOPLE-FILE.
-           CLOSE F-SHE-HER-FILE.
-
+           CLOSE F-MATCH-FILE.
+           CLOSE F-EXCEPTION-FILE.
+           GOBACK.
