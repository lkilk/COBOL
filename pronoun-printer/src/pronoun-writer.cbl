@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pronoun-writer.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-PEOPLE-FILE ASSIGN TO "people.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PEOPLE-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PEOPLE-FILE.
+           01 RC-PERSON.
+               05 RC-PERSON-NAME PIC X(20).
+               05 RC-PERSON-PRONOUN.
+                   10 RC-PERSON-PRONOUN-NOM PIC X(4).
+                   10 RC-PERSON-PRONOUN-OBJ PIC X(4).
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-PERSON-FOUND PIC 9.
+           01 WS-PEOPLE-STATUS PIC XX.
+           LINKAGE SECTION.
+           01 LS-NAME PIC X(20).
+           01 LS-PRONOUN-NOM PIC X(4).
+           01 LS-PRONOUN-OBJ PIC X(4).
+       PROCEDURE DIVISION USING LS-NAME LS-PRONOUN-NOM LS-PRONOUN-OBJ.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-PERSON-FOUND.
+           OPEN I-O F-PEOPLE-FILE.
+           IF WS-PEOPLE-STATUS = "35"
+               OPEN OUTPUT F-PEOPLE-FILE
+               MOVE 1 TO WS-FILE-IS-ENDED
+           END-IF.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-PEOPLE-FILE
+                   NOT AT END
+                       IF RC-PERSON-NAME = LS-NAME
+                           MOVE 1 TO WS-PERSON-FOUND
+                           MOVE LS-PRONOUN-NOM TO RC-PERSON-PRONOUN-NOM
+                           MOVE LS-PRONOUN-OBJ TO RC-PERSON-PRONOUN-OBJ
+                           REWRITE RC-PERSON
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+           END-READ
+           END-PERFORM.
+           CLOSE F-PEOPLE-FILE.
+
+           IF WS-PERSON-FOUND = 0
+               MOVE LS-NAME TO RC-PERSON-NAME
+               MOVE LS-PRONOUN-NOM TO RC-PERSON-PRONOUN-NOM
+               MOVE LS-PRONOUN-OBJ TO RC-PERSON-PRONOUN-OBJ
+               OPEN EXTEND F-PEOPLE-FILE
+               WRITE RC-PERSON
+               END-WRITE
+               CLOSE F-PEOPLE-FILE
+           END-IF.
+           GOBACK.
