@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. customer-maintenance.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-CUSTOMER-FILE ASSIGN TO 'customers.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RC-CUSTOMER-ID
+                   FILE STATUS IS WS-CUSTOMER-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-CUSTOMER-FILE.
+           01 RC-CUSTOMER-INFO.
+               05 RC-CUSTOMER-ID PIC 9(6).
+               05 RC-CUSTOMER-NAME PIC X(40).
+               05 RC-CUSTOMER-ADDRESS.
+                   10 RC-ADDR-STREET PIC X(40).
+                   10 RC-ADDR-CITY PIC X(30).
+                   10 RC-ADDR-STATE PIC X(2).
+                   10 RC-ADDR-ZIP PIC X(10).
+                   10 FILLER PIC X(18).
+               05 RC-CUSTOMER-DOB.
+                   10 RC-DOB-YEAR PIC 9999.
+                   10 RC-DOB-DASH PIC X.
+                   10 RC-DOB-MMDD.
+                     15 RC-DOB-MONTH PIC 99.
+                     15 RC-DOB-SIGN PIC X.
+                     15 RC-DOB-DAY PIC 99.
+               05 RC-CUSTOMER-JOB PIC X(60).
+               05 RC-CUSTOMER-DO-NOT-MAIL PIC X(1).
+               05 RC-CUSTOMER-DECEASED PIC X(1).
+               05 RC-CUSTOMER-DECEASED-DATE PIC X(10).
+               05 RC-CUSTOMER-EMAIL PIC X(50).
+
+           WORKING-STORAGE SECTION.
+           01 WS-CUSTOMER-STATUS PIC XX.
+               88 WS-CUSTOMER-FOUND VALUE '00'.
+               88 WS-CUSTOMER-NOT-FOUND VALUE '23'.
+           01 WS-SESSION-IS-DONE PIC 9.
+           01 WS-FUNCTION-CODE PIC X.
+               88 WS-FUNCTION-IS-ADD VALUE 'A' 'a'.
+               88 WS-FUNCTION-IS-CHANGE VALUE 'C' 'c'.
+               88 WS-FUNCTION-IS-DELETE VALUE 'D' 'd'.
+               88 WS-FUNCTION-IS-QUIT VALUE 'Q' 'q'.
+           01 WS-LOOKUP-ID PIC 9(6).
+           01 WS-DOB-IS-VALID PIC 9.
+
+       PROCEDURE DIVISION.
+
+           OPEN I-O F-CUSTOMER-FILE.
+           MOVE 0 TO WS-SESSION-IS-DONE.
+           PERFORM PROCESS-MENU UNTIL WS-SESSION-IS-DONE = 1.
+           CLOSE F-CUSTOMER-FILE.
+           GOBACK.
+
+           PROCESS-MENU.
+           DISPLAY 'CUSTOMER MAINTENANCE'.
+           DISPLAY 'A)DD  C)HANGE DOB  D)ELETE  Q)UIT'.
+           ACCEPT WS-FUNCTION-CODE.
+           EVALUATE TRUE
+               WHEN WS-FUNCTION-IS-ADD
+                   PERFORM ADD-CUSTOMER
+               WHEN WS-FUNCTION-IS-CHANGE
+                   PERFORM CHANGE-CUSTOMER-DOB
+               WHEN WS-FUNCTION-IS-DELETE
+                   PERFORM DELETE-CUSTOMER
+               WHEN WS-FUNCTION-IS-QUIT
+                   MOVE 1 TO WS-SESSION-IS-DONE
+               WHEN OTHER
+                   DISPLAY 'UNRECOGNIZED FUNCTION CODE'
+           END-EVALUATE.
+
+           ADD-CUSTOMER.
+           MOVE SPACES TO RC-CUSTOMER-INFO.
+           DISPLAY 'CUSTOMER ID (6 DIGITS):'.
+           ACCEPT RC-CUSTOMER-ID.
+           READ F-CUSTOMER-FILE
+               KEY IS RC-CUSTOMER-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-CUSTOMER-FOUND
+               DISPLAY 'A CUSTOMER WITH THAT ID ALREADY EXISTS'
+           ELSE
+               DISPLAY 'NAME:'
+               ACCEPT RC-CUSTOMER-NAME
+               DISPLAY 'STREET:'
+               ACCEPT RC-ADDR-STREET
+               DISPLAY 'CITY:'
+               ACCEPT RC-ADDR-CITY
+               DISPLAY 'STATE:'
+               ACCEPT RC-ADDR-STATE
+               DISPLAY 'ZIP:'
+               ACCEPT RC-ADDR-ZIP
+               DISPLAY 'DATE OF BIRTH YEAR (YYYY):'
+               ACCEPT RC-DOB-YEAR
+               DISPLAY 'DATE OF BIRTH MONTH (MM):'
+               ACCEPT RC-DOB-MONTH
+               DISPLAY 'DATE OF BIRTH DAY (DD):'
+               ACCEPT RC-DOB-DAY
+               MOVE '-' TO RC-DOB-DASH
+               MOVE '-' TO RC-DOB-SIGN
+               DISPLAY 'JOB TITLE:'
+               ACCEPT RC-CUSTOMER-JOB
+               DISPLAY 'EMAIL ADDRESS (BLANK IF NONE):'
+               ACCEPT RC-CUSTOMER-EMAIL
+               MOVE 'N' TO RC-CUSTOMER-DO-NOT-MAIL
+               MOVE 'N' TO RC-CUSTOMER-DECEASED
+               MOVE SPACES TO RC-CUSTOMER-DECEASED-DATE
+               PERFORM VALIDATE-NEW-DOB
+               IF WS-DOB-IS-VALID = 1
+                   WRITE RC-CUSTOMER-INFO
+                       INVALID KEY
+                           DISPLAY 'CUSTOMER NOT ADDED -- WRITE ERROR'
+                       NOT INVALID KEY
+                           DISPLAY 'CUSTOMER ADDED'
+                   END-WRITE
+               ELSE
+                   DISPLAY 'CUSTOMER NOT ADDED -- INVALID DOB'
+               END-IF
+           END-IF.
+
+           VALIDATE-NEW-DOB.
+           MOVE 1 TO WS-DOB-IS-VALID.
+           IF RC-DOB-YEAR IS NOT NUMERIC
+           OR RC-DOB-MONTH IS NOT NUMERIC
+           OR RC-DOB-DAY IS NOT NUMERIC
+               MOVE 0 TO WS-DOB-IS-VALID
+           ELSE
+               IF RC-DOB-MONTH < 1 OR RC-DOB-MONTH > 12
+               OR RC-DOB-DAY < 1 OR RC-DOB-DAY > 31
+               OR RC-DOB-YEAR < 1
+                   MOVE 0 TO WS-DOB-IS-VALID
+               END-IF
+           END-IF.
+
+           CHANGE-CUSTOMER-DOB.
+           DISPLAY 'ID OF CUSTOMER TO CORRECT:'.
+           ACCEPT WS-LOOKUP-ID.
+           MOVE WS-LOOKUP-ID TO RC-CUSTOMER-ID.
+           READ F-CUSTOMER-FILE
+               KEY IS RC-CUSTOMER-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-CUSTOMER-NOT-FOUND
+               DISPLAY 'NO MATCHING CUSTOMER FOUND'
+           ELSE
+               DISPLAY 'DATE OF BIRTH YEAR (YYYY):'
+               ACCEPT RC-DOB-YEAR
+               DISPLAY 'DATE OF BIRTH MONTH (MM):'
+               ACCEPT RC-DOB-MONTH
+               DISPLAY 'DATE OF BIRTH DAY (DD):'
+               ACCEPT RC-DOB-DAY
+               MOVE '-' TO RC-DOB-DASH
+               MOVE '-' TO RC-DOB-SIGN
+               PERFORM VALIDATE-NEW-DOB
+               IF WS-DOB-IS-VALID = 1
+                   REWRITE RC-CUSTOMER-INFO
+                       INVALID KEY
+                           DISPLAY 'DOB NOT UPDATED -- REWRITE ERROR'
+                       NOT INVALID KEY
+                           DISPLAY 'DATE OF BIRTH UPDATED'
+                   END-REWRITE
+               ELSE
+                   DISPLAY 'DOB NOT UPDATED -- INVALID DOB'
+               END-IF
+           END-IF.
+
+           DELETE-CUSTOMER.
+           DISPLAY 'ID OF CUSTOMER TO DELETE:'.
+           ACCEPT WS-LOOKUP-ID.
+           MOVE WS-LOOKUP-ID TO RC-CUSTOMER-ID.
+           READ F-CUSTOMER-FILE
+               KEY IS RC-CUSTOMER-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-CUSTOMER-NOT-FOUND
+               DISPLAY 'NO MATCHING CUSTOMER FOUND'
+           ELSE
+               DELETE F-CUSTOMER-FILE
+                   INVALID KEY
+                       DISPLAY 'CUSTOMER NOT DELETED -- DELETE ERROR'
+                   NOT INVALID KEY
+                       DISPLAY 'CUSTOMER DELETED'
+               END-DELETE
+           END-IF.
