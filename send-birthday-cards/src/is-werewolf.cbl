@@ -4,17 +4,20 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT F-SUPERMOON-FILE ASSIGN TO 'supermoons.dat'
-                   ORGANISATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
-       DATA DIVISION. 
-           FILE SECTION.            
+       DATA DIVISION.
+           FILE SECTION.
            FD F-SUPERMOON-FILE.
            01 SMOON-DATE PIC X(10).
-           01 SMOON-APP-MAG PIC X(7).  
+           01 SMOON-APP-MAG PIC X(7).
            WORKING-STORAGE SECTION.
            01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-TABLE-IS-LOADED PIC 9 VALUE 0.
+           01 WS-SUPERMOON-COUNT PIC 9(4) COMP VALUE 0.
            01 WS-SUPERMOONS.
-               05 WS-SUPERMOON OCCURS 661 TIMES 
+               05 WS-SUPERMOON OCCURS 1 TO 5000 TIMES
+               DEPENDING ON WS-SUPERMOON-COUNT
                ASCENDING KEY IS WS-SMOON
                INDEXED BY SMOON-IDX.
                    10 WS-SMOON PIC X(10).
@@ -23,24 +26,40 @@
            01 LS-RESULT PIC AAAAA.
        
        PROCEDURE DIVISION USING LS-DOB RETURNING LS-RESULT.
-           
+
+           IF WS-TABLE-IS-LOADED = 0
+               PERFORM LOAD-SUPERMOON-TABLE
+               MOVE 1 TO WS-TABLE-IS-LOADED
+           END-IF.
+
+           SEARCH ALL WS-SUPERMOON
+               WHEN WS-SMOON(SMOON-IDX) = LS-DOB
+                   MOVE 'TRUE' TO LS-RESULT
+           END-SEARCH.
+
+           EXIT FUNCTION.
+
+           LOAD-SUPERMOON-TABLE.
            SET SMOON-IDX TO 0.
            MOVE 0 TO WS-FILE-IS-ENDED.
            OPEN INPUT F-SUPERMOON-FILE.
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
                READ F-SUPERMOON-FILE
                    NOT AT END
-                       ADD 1 TO SMOON-IDX
-                       MOVE SMOON-DATE TO WS-SUPERMOON(SMOON-IDX)
-                   AT END 
-                       MOVE 1 TO WS-FILE-IS-ENDED 
-               END-READ 
+                       IF SMOON-IDX < 5000
+                           ADD 1 TO SMOON-IDX
+                           MOVE SMOON-DATE TO WS-SUPERMOON(SMOON-IDX)
+                       ELSE
+                           DISPLAY 'IS-WEREWOLF: supermoons.dat has '
+                               'more than 5000 entries -- table '
+                               'truncated'
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
            END-PERFORM.
            CLOSE F-SUPERMOON-FILE.
+           MOVE SMOON-IDX TO WS-SUPERMOON-COUNT.
 
-           SEARCH ALL WS-SUPERMOON
-               WHEN WS-SMOON(SMOON-IDX) = LS-DOB 
-                   MOVE 'TRUE' TO LS-RESULT
-           END-SEARCH. 
-
-           END FUNCTION IS-WEREWOLF. 
+           END FUNCTION IS-WEREWOLF.
