@@ -9,20 +9,52 @@
 
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT F-CUSTOMER-FILE ASSIGN TO 'customers.dat' 
-                   ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-CUSTOMER-FILE ASSIGN TO 'customers.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS RC-CUSTOMER-ID.
                SELECT F-CARDS-FILE ASSIGN TO 'cards.dat'
-                   ORGANISATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL.
                SELECT F-TAX-FILE ASSIGN TO 'cards-tax-day.dat'
-                   ORGANISATION IS LINE SEQUENTIAL. 
+                   ORGANIZATION IS LINE SEQUENTIAL.
                SELECT F-WEREWOLF-FILE ASSIGN TO 'werewolfs.dat'
-                   ORGANISATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL F-RUN-STAMP-FILE
+                   ASSIGN TO 'run-stamp.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-EXCEPTION-FILE
+                   ASSIGN TO 'customer-exceptions.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-OUTBOUND-FILE
+                   ASSIGN TO 'outbound-mail.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-MILESTONE-FILE
+                   ASSIGN TO 'milestone-cards.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-AUDIT-FILE
+                   ASSIGN TO 'run-audit.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL F-TEMPLATE-FILE
+                   ASSIGN TO 'greeting-templates.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL F-HOLIDAY-FILE
+                   ASSIGN TO 'holiday-calendar.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-EMAIL-FILE
+                   ASSIGN TO 'e-notifications.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
            FILE SECTION.
            FD F-CUSTOMER-FILE.
            01 RC-CUSTOMER-INFO.
+               05 RC-CUSTOMER-ID PIC 9(6).
                05 RC-CUSTOMER-NAME PIC X(40).
-               05 RC-CUSTOMER-ADDRESS PIC X(100).
+               05 RC-CUSTOMER-ADDRESS.
+                   10 RC-ADDR-STREET PIC X(40).
+                   10 RC-ADDR-CITY PIC X(30).
+                   10 RC-ADDR-STATE PIC X(2).
+                   10 RC-ADDR-ZIP PIC X(10).
+                   10 FILLER PIC X(18).
                05 RC-CUSTOMER-DOB.
                    10 RC-DOB-YEAR PIC 9999.
                    10 RC-DOB-DASH PIC X.
@@ -31,24 +63,119 @@
                      15 RC-DOB-SIGN PIC X.
                      15 RC-DOB-DAY PIC 99.
                05 RC-CUSTOMER-JOB PIC X(60).
+               05 RC-CUSTOMER-DO-NOT-MAIL PIC X(1).
+               05 RC-CUSTOMER-DECEASED PIC X(1).
+               05 RC-CUSTOMER-DECEASED-DATE PIC X(10).
+               05 RC-CUSTOMER-EMAIL PIC X(50).
            FD F-CARDS-FILE.
            01 RC-CARD-CUSTOMER.
                05 RC-CARD-NAME PIC X(40).
-               05 RC-CARD-ADDRESS PIC X(100).
+               05 RC-CARD-ADDRESS.
+                   10 RC-CARD-ADDR-STREET PIC X(40).
+                   10 RC-CARD-ADDR-CITY PIC X(30).
+                   10 RC-CARD-ADDR-STATE PIC X(2).
+                   10 RC-CARD-ADDR-ZIP PIC X(10).
+                   10 FILLER PIC X(18).
                05 RC-CARD-MESSAGE PIC X(56).
            FD F-TAX-FILE.
            01 RC-TAX-CUSTOMER.
                05 RC-TAX-NAME PIC X(40).
-               05 RC-TAX-ADDRESS PIC X(100).
+               05 RC-TAX-ADDRESS.
+                   10 RC-TAX-ADDR-STREET PIC X(40).
+                   10 RC-TAX-ADDR-CITY PIC X(30).
+                   10 RC-TAX-ADDR-STATE PIC X(2).
+                   10 RC-TAX-ADDR-ZIP PIC X(10).
+                   10 FILLER PIC X(18).
                05 RC-TAX-MESSAGE PIC X(56).
            FD F-WEREWOLF-FILE.
            01 WEREWOLF-CARD.
                05 WEREWOLF-NAME PIC X(40).
-               05 WEREWOLF-ADDRESS PIC X(100).
+               05 WEREWOLF-ADDRESS.
+                   10 WEREWOLF-ADDR-STREET PIC X(40).
+                   10 WEREWOLF-ADDR-CITY PIC X(30).
+                   10 WEREWOLF-ADDR-STATE PIC X(2).
+                   10 WEREWOLF-ADDR-ZIP PIC X(10).
+                   10 FILLER PIC X(18).
                05 WEREWOLF-GREETING PIC X(56).
+           FD F-RUN-STAMP-FILE.
+           01 RC-RUN-STAMP PIC X(10).
+           FD F-EXCEPTION-FILE.
+           01 RC-EXCEPTION-RECORD.
+               05 RC-EXCEPTION-CUSTOMER PIC X(278).
+               05 RC-EXCEPTION-REASON PIC X(30).
+           FD F-OUTBOUND-FILE.
+           01 RC-OUTBOUND-CUSTOMER.
+               05 RC-OUTBOUND-OCCASION PIC X(9).
+               05 RC-OUTBOUND-NAME PIC X(40).
+               05 RC-OUTBOUND-ADDRESS.
+                   10 RC-OUTBOUND-ADDR-STREET PIC X(40).
+                   10 RC-OUTBOUND-ADDR-CITY PIC X(30).
+                   10 RC-OUTBOUND-ADDR-STATE PIC X(2).
+                   10 RC-OUTBOUND-ADDR-ZIP PIC X(10).
+                   10 FILLER PIC X(18).
+               05 RC-OUTBOUND-MESSAGE PIC X(56).
+           FD F-MILESTONE-FILE.
+           01 RC-MILESTONE-CUSTOMER.
+               05 RC-MILESTONE-NAME PIC X(40).
+               05 RC-MILESTONE-ADDRESS.
+                   10 RC-MILESTONE-ADDR-STREET PIC X(40).
+                   10 RC-MILESTONE-ADDR-CITY PIC X(30).
+                   10 RC-MILESTONE-ADDR-STATE PIC X(2).
+                   10 RC-MILESTONE-ADDR-ZIP PIC X(10).
+                   10 FILLER PIC X(18).
+               05 RC-MILESTONE-MESSAGE PIC X(56).
+           FD F-AUDIT-FILE.
+           01 RC-AUDIT-RECORD.
+               05 RC-AUDIT-DATE PIC X(10).
+               05 FILLER PIC X.
+               05 RC-AUDIT-BIRTHDAY-LABEL PIC X(10).
+               05 RC-AUDIT-BIRTHDAY-COUNT PIC ZZZ9.
+               05 FILLER PIC X.
+               05 RC-AUDIT-MILESTONE-LABEL PIC X(10).
+               05 RC-AUDIT-MILESTONE-COUNT PIC ZZZ9.
+               05 FILLER PIC X.
+               05 RC-AUDIT-TAX-LABEL PIC X(6).
+               05 RC-AUDIT-TAX-COUNT PIC ZZZ9.
+               05 FILLER PIC X.
+               05 RC-AUDIT-WEREWOLF-LABEL PIC X(10).
+               05 RC-AUDIT-WEREWOLF-COUNT PIC ZZZ9.
+           FD F-TEMPLATE-FILE.
+           01 RC-TEMPLATE-RECORD.
+               05 RC-TEMPLATE-OCCASION PIC X(9).
+               05 RC-TEMPLATE-TEXT PIC X(40).
+           FD F-HOLIDAY-FILE.
+           01 RC-HOLIDAY-DATE PIC X(10).
+           FD F-EMAIL-FILE.
+           01 RC-EMAIL-CUSTOMER.
+               05 RC-EMAIL-OCCASION PIC X(9).
+               05 RC-EMAIL-ADDRESS PIC X(50).
+               05 RC-EMAIL-MESSAGE PIC X(56).
            WORKING-STORAGE SECTION.
-           01 WS-FILE-IS-ENDED PIC 9.  
-           01 WS-TODAYS-DATE PIC X(10).        
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-TODAYS-DATE PIC X(10).
+           01 WS-IS-TAX-DAY PIC 9.
+           01 WS-IS-WEREWOLF-DAY PIC 9.
+           01 WS-LAST-RUN-STAMP PIC X(10).
+           01 WS-ALREADY-RUN PIC 9.
+           01 WS-DOB-IS-VALID PIC 9.
+           01 WS-ADDRESS-IS-VALID PIC 9.
+           01 WS-CUSTOMER-ELIGIBLE PIC 9.
+           01 WS-BIRTHDAY-AGE PIC 999.
+           01 WS-BIRTHDAY-AGE-DISPLAY PIC ZZ9.
+           01 WS-IS-MILESTONE-AGE PIC 9.
+           01 WS-CUSTOMER-AGE PIC 999.
+           01 WS-IS-ADULT PIC 9.
+           01 WS-DOB-MMDD-CHECK PIC X(5).
+           01 WS-TEMPLATE-FILE-IS-ENDED PIC 9.
+           01 WS-BIRTHDAY-TEMPLATE PIC X(40) VALUE 'Happy Birthday, '.
+           01 WS-TAX-TEMPLATE PIC X(40) VALUE 'Happy Tax Day, '.
+           01 WS-WEREWOLF-TEMPLATE PIC X(56) VALUE 'Awoo!'.
+           01 WS-HOLIDAY-FILE-IS-ENDED PIC 9.
+           01 WS-IS-HOLIDAY PIC 9.
+           01 WS-BIRTHDAY-COUNT PIC 9999.
+           01 WS-MILESTONE-COUNT PIC 9999.
+           01 WS-TAX-COUNT PIC 9999.
+           01 WS-WEREWOLF-COUNT PIC 9999.
            LINKAGE SECTION.
            01 LS-DATE.
                05 LS-MONTH PIC 99.
@@ -61,90 +188,320 @@
            END-STRING.
 
            DISPLAY WS-TODAYS-DATE.
+
+           MOVE 0 TO WS-IS-WEREWOLF-DAY.
            IF IS-SUPERMOON(WS-TODAYS-DATE) = 'TRUE'
-               PERFORM WEREWOLF
+               MOVE 1 TO WS-IS-WEREWOLF-DAY
            END-IF.
- 
+
+           MOVE 0 TO WS-IS-TAX-DAY.
            IF LS-DATE = "04-06"
-               PERFORM TAX-DAY
+               MOVE 1 TO WS-IS-TAX-DAY
+           END-IF.
+
+           PERFORM CHECK-HOLIDAY-BLACKOUT.
+           IF WS-IS-HOLIDAY = 1
+               DISPLAY 'customer-filterer: ' WS-TODAYS-DATE
+                   ' is a print-vendor blackout date -- cards will '
+                   'not be generated for this run'
            END-IF.
 
-           PERFORM BIRTHDAY.
+           PERFORM CHECK-RUN-STAMP.
+           IF WS-ALREADY-RUN = 1
+               DISPLAY 'customer-filterer already ran for '
+                   WS-TODAYS-DATE ' -- skipping to avoid duplicate '
+                   'cards'
+               GOBACK
+           END-IF.
+
+           PERFORM PROCESS-CUSTOMERS.
+           IF WS-IS-HOLIDAY = 0
+               PERFORM WRITE-RUN-STAMP
+           END-IF.
            GOBACK.
 
-           TAX-DAY SECTION.
-           MOVE 0 TO WS-FILE-IS-ENDED.
-           OPEN INPUT F-CUSTOMER-FILE.
-           OPEN EXTEND F-TAX-FILE.
-           PERFORM UNTIL WS-FILE-IS-ENDED = 1
-               READ F-CUSTOMER-FILE
+           CHECK-RUN-STAMP.
+           MOVE SPACES TO WS-LAST-RUN-STAMP.
+           MOVE 0 TO WS-ALREADY-RUN.
+           OPEN INPUT F-RUN-STAMP-FILE.
+           READ F-RUN-STAMP-FILE INTO WS-LAST-RUN-STAMP
+               AT END
+                   MOVE SPACES TO WS-LAST-RUN-STAMP
+           END-READ.
+           CLOSE F-RUN-STAMP-FILE.
+           IF WS-LAST-RUN-STAMP = WS-TODAYS-DATE
+               MOVE 1 TO WS-ALREADY-RUN
+           END-IF.
+
+           CHECK-HOLIDAY-BLACKOUT.
+           MOVE 0 TO WS-IS-HOLIDAY.
+           MOVE 0 TO WS-HOLIDAY-FILE-IS-ENDED.
+           OPEN INPUT F-HOLIDAY-FILE.
+           PERFORM UNTIL WS-HOLIDAY-FILE-IS-ENDED = 1
+               READ F-HOLIDAY-FILE
                    NOT AT END
-                   IF (LS-YEAR - RC-DOB-YEAR > 18) OR 
-                   (LS-YEAR - RC-DOB-YEAR = 18 AND 
-                   RC-DOB-MONTH >= LS-MONTH AND RC-DOB-DAY >= LS-DAY)
-                       MOVE RC-CUSTOMER-NAME TO RC-TAX-NAME
-                       MOVE RC-CUSTOMER-ADDRESS TO RC-TAX-ADDRESS
-                       STRING 'Happy Tax Day, ' RC-TAX-NAME INTO 
-                       RC-TAX-MESSAGE
-                       END-STRING 
-                       WRITE RC-TAX-CUSTOMER
-                       END-WRITE
-                   END-IF 
-                   AT END 
-                   MOVE 1 TO WS-FILE-IS-ENDED 
-               END-READ 
+                       IF RC-HOLIDAY-DATE = WS-TODAYS-DATE
+                           MOVE 1 TO WS-IS-HOLIDAY
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-HOLIDAY-FILE-IS-ENDED
+               END-READ
            END-PERFORM.
-           CLOSE F-TAX-FILE.
-           CLOSE F-CUSTOMER-FILE.
-           
-           
-           BIRTHDAY SECTION.
+           CLOSE F-HOLIDAY-FILE.
+
+           WRITE-RUN-STAMP.
+           OPEN OUTPUT F-RUN-STAMP-FILE.
+           MOVE WS-TODAYS-DATE TO RC-RUN-STAMP.
+           WRITE RC-RUN-STAMP.
+           CLOSE F-RUN-STAMP-FILE.
+
+           WRITE-AUDIT-RECORD.
+           OPEN EXTEND F-AUDIT-FILE.
+           MOVE SPACES TO RC-AUDIT-RECORD.
+           MOVE WS-TODAYS-DATE TO RC-AUDIT-DATE.
+           MOVE 'BIRTHDAY=' TO RC-AUDIT-BIRTHDAY-LABEL.
+           MOVE WS-BIRTHDAY-COUNT TO RC-AUDIT-BIRTHDAY-COUNT.
+           MOVE 'MILESTONE=' TO RC-AUDIT-MILESTONE-LABEL.
+           MOVE WS-MILESTONE-COUNT TO RC-AUDIT-MILESTONE-COUNT.
+           MOVE 'TAX=' TO RC-AUDIT-TAX-LABEL.
+           MOVE WS-TAX-COUNT TO RC-AUDIT-TAX-COUNT.
+           MOVE 'WEREWOLF=' TO RC-AUDIT-WEREWOLF-LABEL.
+           MOVE WS-WEREWOLF-COUNT TO RC-AUDIT-WEREWOLF-COUNT.
+           WRITE RC-AUDIT-RECORD.
+           CLOSE F-AUDIT-FILE.
+
+           LOAD-GREETING-TEMPLATES.
+           MOVE 0 TO WS-TEMPLATE-FILE-IS-ENDED.
+           OPEN INPUT F-TEMPLATE-FILE.
+           PERFORM UNTIL WS-TEMPLATE-FILE-IS-ENDED = 1
+               READ F-TEMPLATE-FILE
+                   NOT AT END
+                       PERFORM APPLY-GREETING-TEMPLATE
+                   AT END
+                       MOVE 1 TO WS-TEMPLATE-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-TEMPLATE-FILE.
+
+           APPLY-GREETING-TEMPLATE.
+           EVALUATE RC-TEMPLATE-OCCASION
+               WHEN 'BIRTHDAY'
+                   MOVE RC-TEMPLATE-TEXT TO WS-BIRTHDAY-TEMPLATE
+               WHEN 'TAX'
+                   MOVE RC-TEMPLATE-TEXT TO WS-TAX-TEMPLATE
+               WHEN 'WEREWOLF'
+                   MOVE RC-TEMPLATE-TEXT TO WS-WEREWOLF-TEMPLATE
+           END-EVALUATE.
+
+           PROCESS-CUSTOMERS SECTION.
            MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-BIRTHDAY-COUNT.
+           MOVE 0 TO WS-MILESTONE-COUNT.
+           MOVE 0 TO WS-TAX-COUNT.
+           MOVE 0 TO WS-WEREWOLF-COUNT.
+           PERFORM LOAD-GREETING-TEMPLATES.
            OPEN INPUT F-CUSTOMER-FILE.
+           IF WS-IS-TAX-DAY = 1
+               OPEN EXTEND F-TAX-FILE
+           END-IF.
            OPEN EXTEND F-CARDS-FILE.
+           IF WS-IS-WEREWOLF-DAY = 1
+               OPEN EXTEND F-WEREWOLF-FILE
+           END-IF.
+           OPEN EXTEND F-EXCEPTION-FILE.
+           OPEN EXTEND F-OUTBOUND-FILE.
+           OPEN EXTEND F-MILESTONE-FILE.
+           OPEN EXTEND F-EMAIL-FILE.
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
                READ F-CUSTOMER-FILE
                    NOT AT END
-                   IF IS-LEAP-YEAR(LS-YEAR) = "FALSE" 
-                   AND RC-DOB-MMDD = "02-29"
-                       MOVE "03-01" TO RC-DOB-MMDD
-                   END-IF
-                   IF RC-DOB-MMDD = LS-DATE
-                       MOVE RC-CUSTOMER-NAME TO RC-CARD-NAME
-                       MOVE RC-CUSTOMER-ADDRESS TO RC-CARD-ADDRESS
-                       STRING 'Happy Birthday, ' RC-CARD-NAME INTO 
-                       RC-CARD-MESSAGE
-                       END-STRING 
-                       WRITE RC-CARD-CUSTOMER
-                       END-WRITE
-                   END-IF 
-                   AT END 
-                   MOVE 1 TO WS-FILE-IS-ENDED 
-               END-READ 
+                       PERFORM VALIDATE-DOB
+                       PERFORM VALIDATE-ADDRESS
+                       PERFORM CHECK-ELIGIBILITY
+                       IF WS-DOB-IS-VALID = 1
+                       AND WS-ADDRESS-IS-VALID = 1
+                       AND WS-CUSTOMER-ELIGIBLE = 1
+                       AND WS-IS-HOLIDAY = 0
+                           IF WS-IS-TAX-DAY = 1
+                               PERFORM TAX-DAY-CHECK
+                           END-IF
+                           PERFORM BIRTHDAY-CHECK
+                           IF WS-IS-WEREWOLF-DAY = 1
+                               PERFORM WEREWOLF-CHECK
+                           END-IF
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
            END-PERFORM.
+           IF WS-IS-TAX-DAY = 1
+               CLOSE F-TAX-FILE
+           END-IF.
            CLOSE F-CARDS-FILE.
+           IF WS-IS-WEREWOLF-DAY = 1
+               CLOSE F-WEREWOLF-FILE
+           END-IF.
+           CLOSE F-EXCEPTION-FILE.
+           CLOSE F-OUTBOUND-FILE.
+           CLOSE F-MILESTONE-FILE.
+           CLOSE F-EMAIL-FILE.
            CLOSE F-CUSTOMER-FILE.
+           PERFORM WRITE-AUDIT-RECORD.
 
-           WEREWOLF SECTION. 
-           MOVE 0 TO WS-FILE-IS-ENDED.
-           OPEN INPUT F-CUSTOMER-FILE.
-           OPEN EXTEND F-WEREWOLF-FILE.
-           PERFORM UNTIL WS-FILE-IS-ENDED = 1 
-               READ F-CUSTOMER-FILE
-                   NOT AT END
-                   IF IS-WEREWOLF(RC-CUSTOMER-DOB) = 'TRUE' 
-                       MOVE RC-CUSTOMER-NAME TO WEREWOLF-NAME
-                       MOVE RC-CUSTOMER-ADDRESS TO WEREWOLF-ADDRESS
-                       MOVE 'Awoo!' TO WEREWOLF-GREETING
-                       WRITE WEREWOLF-CARD
-                       END-WRITE 
-                   END-IF 
-                   AT END 
-                   MOVE 1 TO WS-FILE-IS-ENDED 
-               END-READ 
-           END-PERFORM.
-           CLOSE F-WEREWOLF-FILE.
-           CLOSE F-CUSTOMER-FILE.
+           CUSTOMER-CHECKS SECTION.
+           VALIDATE-DOB.
+           MOVE 1 TO WS-DOB-IS-VALID.
+           IF RC-DOB-YEAR IS NOT NUMERIC
+           OR RC-DOB-MONTH IS NOT NUMERIC
+           OR RC-DOB-DAY IS NOT NUMERIC
+               MOVE 0 TO WS-DOB-IS-VALID
+               MOVE RC-CUSTOMER-INFO TO RC-EXCEPTION-CUSTOMER
+               MOVE 'INVALID DOB - NOT NUMERIC' TO RC-EXCEPTION-REASON
+               WRITE RC-EXCEPTION-RECORD
+               END-WRITE
+           ELSE
+               IF RC-DOB-MONTH < 1 OR RC-DOB-MONTH > 12
+               OR RC-DOB-DAY < 1 OR RC-DOB-DAY > 31
+               OR RC-DOB-YEAR < 1
+                   MOVE 0 TO WS-DOB-IS-VALID
+                   MOVE RC-CUSTOMER-INFO TO RC-EXCEPTION-CUSTOMER
+                   MOVE 'INVALID DOB - OUT OF RANGE' TO
+                   RC-EXCEPTION-REASON
+                   WRITE RC-EXCEPTION-RECORD
+                   END-WRITE
+               END-IF
+           END-IF.
+
+           VALIDATE-ADDRESS.
+           MOVE 1 TO WS-ADDRESS-IS-VALID.
+           IF RC-ADDR-ZIP = SPACES
+               MOVE 0 TO WS-ADDRESS-IS-VALID
+               MOVE RC-CUSTOMER-INFO TO RC-EXCEPTION-CUSTOMER
+               MOVE 'MISSING ZIP CODE' TO RC-EXCEPTION-REASON
+               WRITE RC-EXCEPTION-RECORD
+               END-WRITE
+           END-IF.
+
+           CHECK-ELIGIBILITY.
+           MOVE 1 TO WS-CUSTOMER-ELIGIBLE.
+           IF RC-CUSTOMER-DO-NOT-MAIL = 'Y'
+               MOVE 0 TO WS-CUSTOMER-ELIGIBLE
+           END-IF.
+           IF RC-CUSTOMER-DECEASED = 'Y'
+               MOVE 0 TO WS-CUSTOMER-ELIGIBLE
+           END-IF.
+
+           COMPUTE-CUSTOMER-AGE.
+           COMPUTE WS-CUSTOMER-AGE = LS-YEAR - RC-DOB-YEAR.
+           IF RC-DOB-MONTH > LS-MONTH
+           OR (RC-DOB-MONTH = LS-MONTH AND RC-DOB-DAY > LS-DAY)
+               SUBTRACT 1 FROM WS-CUSTOMER-AGE
+           END-IF.
+
+           TAX-DAY-CHECK.
+           PERFORM COMPUTE-CUSTOMER-AGE.
+           MOVE 0 TO WS-IS-ADULT.
+           IF WS-CUSTOMER-AGE >= 18
+               MOVE 1 TO WS-IS-ADULT
+           END-IF.
+           IF WS-IS-ADULT = 1
+               MOVE RC-CUSTOMER-NAME TO RC-TAX-NAME
+               MOVE RC-CUSTOMER-ADDRESS TO RC-TAX-ADDRESS
+               MOVE SPACES TO RC-TAX-MESSAGE
+               STRING FUNCTION TRIM(WS-TAX-TEMPLATE) ' ' RC-TAX-NAME
+               INTO RC-TAX-MESSAGE
+               END-STRING
+               WRITE RC-TAX-CUSTOMER
+               END-WRITE
+               MOVE 'TAX' TO RC-OUTBOUND-OCCASION
+               MOVE RC-TAX-NAME TO RC-OUTBOUND-NAME
+               MOVE RC-TAX-ADDRESS TO RC-OUTBOUND-ADDRESS
+               MOVE RC-TAX-MESSAGE TO RC-OUTBOUND-MESSAGE
+               WRITE RC-OUTBOUND-CUSTOMER
+               END-WRITE
+               PERFORM WRITE-EMAIL-NOTIFICATION
+               ADD 1 TO WS-TAX-COUNT
+           END-IF.
+
+           BIRTHDAY-CHECK.
+           MOVE RC-DOB-MMDD TO WS-DOB-MMDD-CHECK.
+           IF IS-LEAP-YEAR(LS-YEAR) = "FALSE"
+           AND WS-DOB-MMDD-CHECK = "02-29"
+               MOVE "03-01" TO WS-DOB-MMDD-CHECK
+           END-IF.
+           IF WS-DOB-MMDD-CHECK = LS-DATE
+               MOVE 0 TO WS-IS-MILESTONE-AGE
+               COMPUTE WS-BIRTHDAY-AGE = LS-YEAR - RC-DOB-YEAR
+               IF WS-BIRTHDAY-AGE = 18 OR WS-BIRTHDAY-AGE = 21
+               OR WS-BIRTHDAY-AGE = 50 OR WS-BIRTHDAY-AGE = 65
+               OR WS-BIRTHDAY-AGE = 100
+                   MOVE 1 TO WS-IS-MILESTONE-AGE
+               END-IF
+               MOVE RC-CUSTOMER-NAME TO RC-CARD-NAME
+               MOVE RC-CUSTOMER-ADDRESS TO RC-CARD-ADDRESS
+               MOVE SPACES TO RC-CARD-MESSAGE
+               STRING FUNCTION TRIM(WS-BIRTHDAY-TEMPLATE) ' '
+               RC-CARD-NAME INTO RC-CARD-MESSAGE
+               END-STRING
+               IF WS-IS-MILESTONE-AGE = 1
+                   MOVE RC-CUSTOMER-NAME TO RC-MILESTONE-NAME
+                   MOVE RC-CUSTOMER-ADDRESS TO RC-MILESTONE-ADDRESS
+                   MOVE WS-BIRTHDAY-AGE TO WS-BIRTHDAY-AGE-DISPLAY
+                   MOVE SPACES TO RC-MILESTONE-MESSAGE
+                   STRING 'Congratulations on your '
+                   FUNCTION TRIM(WS-BIRTHDAY-AGE-DISPLAY)
+                   'th birthday, ' RC-MILESTONE-NAME INTO
+                   RC-MILESTONE-MESSAGE
+                   END-STRING
+                   WRITE RC-MILESTONE-CUSTOMER
+                   END-WRITE
+                   MOVE 'MILESTONE' TO RC-OUTBOUND-OCCASION
+                   MOVE RC-MILESTONE-NAME TO RC-OUTBOUND-NAME
+                   MOVE RC-MILESTONE-ADDRESS TO RC-OUTBOUND-ADDRESS
+                   MOVE RC-MILESTONE-MESSAGE TO RC-OUTBOUND-MESSAGE
+                   WRITE RC-OUTBOUND-CUSTOMER
+                   END-WRITE
+                   PERFORM WRITE-EMAIL-NOTIFICATION
+                   ADD 1 TO WS-MILESTONE-COUNT
+               ELSE
+                   WRITE RC-CARD-CUSTOMER
+                   END-WRITE
+                   MOVE 'BIRTHDAY' TO RC-OUTBOUND-OCCASION
+                   MOVE RC-CARD-NAME TO RC-OUTBOUND-NAME
+                   MOVE RC-CARD-ADDRESS TO RC-OUTBOUND-ADDRESS
+                   MOVE RC-CARD-MESSAGE TO RC-OUTBOUND-MESSAGE
+                   WRITE RC-OUTBOUND-CUSTOMER
+                   END-WRITE
+                   PERFORM WRITE-EMAIL-NOTIFICATION
+                   ADD 1 TO WS-BIRTHDAY-COUNT
+               END-IF
+           END-IF.
+
+           WRITE-EMAIL-NOTIFICATION.
+           IF RC-CUSTOMER-EMAIL NOT = SPACES
+               MOVE RC-OUTBOUND-OCCASION TO RC-EMAIL-OCCASION
+               MOVE RC-CUSTOMER-EMAIL TO RC-EMAIL-ADDRESS
+               MOVE RC-OUTBOUND-MESSAGE TO RC-EMAIL-MESSAGE
+               WRITE RC-EMAIL-CUSTOMER
+               END-WRITE
+           END-IF.
+
+           WEREWOLF-CHECK.
+           IF IS-WEREWOLF(RC-CUSTOMER-DOB) = 'TRUE'
+               MOVE RC-CUSTOMER-NAME TO WEREWOLF-NAME
+               MOVE RC-CUSTOMER-ADDRESS TO WEREWOLF-ADDRESS
+               MOVE WS-WEREWOLF-TEMPLATE TO WEREWOLF-GREETING
+               WRITE WEREWOLF-CARD
+               END-WRITE
+               MOVE 'WEREWOLF' TO RC-OUTBOUND-OCCASION
+               MOVE WEREWOLF-NAME TO RC-OUTBOUND-NAME
+               MOVE WEREWOLF-ADDRESS TO RC-OUTBOUND-ADDRESS
+               MOVE WEREWOLF-GREETING TO RC-OUTBOUND-MESSAGE
+               WRITE RC-OUTBOUND-CUSTOMER
+               END-WRITE
+               PERFORM WRITE-EMAIL-NOTIFICATION
+               ADD 1 TO WS-WEREWOLF-COUNT
+           END-IF.
 
 
        
\ No newline at end of file
