@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. postage-summary-report.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-AUDIT-FILE ASSIGN TO 'run-audit.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT F-SUMMARY-FILE ASSIGN TO 'postage-summary.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-AUDIT-FILE.
+           01 RC-AUDIT-RECORD.
+               05 RC-AUDIT-DATE PIC X(10).
+               05 FILLER PIC X.
+               05 RC-AUDIT-BIRTHDAY-LABEL PIC X(10).
+               05 RC-AUDIT-BIRTHDAY-COUNT PIC ZZZ9.
+               05 FILLER PIC X.
+               05 RC-AUDIT-MILESTONE-LABEL PIC X(10).
+               05 RC-AUDIT-MILESTONE-COUNT PIC ZZZ9.
+               05 FILLER PIC X.
+               05 RC-AUDIT-TAX-LABEL PIC X(6).
+               05 RC-AUDIT-TAX-COUNT PIC ZZZ9.
+               05 FILLER PIC X.
+               05 RC-AUDIT-WEREWOLF-LABEL PIC X(10).
+               05 RC-AUDIT-WEREWOLF-COUNT PIC ZZZ9.
+           FD F-SUMMARY-FILE.
+           01 RC-SUMMARY-RECORD.
+               05 RC-SUMMARY-MONTH PIC X(7).
+               05 FILLER PIC X.
+               05 RC-SUMMARY-BIRTHDAY-LABEL PIC X(10) VALUE 'BIRTHDAY='.
+               05 RC-SUMMARY-BIRTHDAY-COUNT PIC ZZZZ9.
+               05 FILLER PIC X.
+               05 RC-SUMMARY-MILESTONE-LABEL PIC X(11)
+                   VALUE 'MILESTONE='.
+               05 RC-SUMMARY-MILESTONE-COUNT PIC ZZZZ9.
+               05 FILLER PIC X.
+               05 RC-SUMMARY-TAX-LABEL PIC X(4) VALUE 'TAX='.
+               05 RC-SUMMARY-TAX-COUNT PIC ZZZZ9.
+               05 FILLER PIC X.
+               05 RC-SUMMARY-WEREWOLF-LABEL PIC X(9) VALUE 'WEREWOLF='.
+               05 RC-SUMMARY-WEREWOLF-COUNT PIC ZZZZ9.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-SEARCH-KEY PIC X(7).
+           01 WS-FOUND-IDX PIC 99 VALUE 0.
+           01 WS-AUDIT-BIRTHDAY-COUNT PIC 9(4).
+           01 WS-AUDIT-MILESTONE-COUNT PIC 9(4).
+           01 WS-AUDIT-TAX-COUNT PIC 9(4).
+           01 WS-AUDIT-WEREWOLF-COUNT PIC 9(4).
+           01 WS-MONTH-COUNT PIC 99 VALUE 0.
+           01 WS-MONTH-TABLE.
+               05 WS-MONTH-ENTRY OCCURS 0 TO 99 TIMES
+               DEPENDING ON WS-MONTH-COUNT
+               INDEXED BY MON-IDX.
+                   10 WS-MONTH-KEY PIC X(7).
+                   10 WS-MONTH-BIRTHDAY-COUNT PIC 9(5).
+                   10 WS-MONTH-MILESTONE-COUNT PIC 9(5).
+                   10 WS-MONTH-TAX-COUNT PIC 9(5).
+                   10 WS-MONTH-WEREWOLF-COUNT PIC 9(5).
+
+       PROCEDURE DIVISION.
+
+           PERFORM LOAD-AUDIT-SUMMARY.
+           PERFORM WRITE-SUMMARY-REPORT.
+           GOBACK.
+
+           LOAD-AUDIT-SUMMARY.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-MONTH-COUNT.
+           OPEN INPUT F-AUDIT-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-AUDIT-FILE
+                   NOT AT END
+                       PERFORM ACCUMULATE-AUDIT-RECORD
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-AUDIT-FILE.
+
+           ACCUMULATE-AUDIT-RECORD.
+           MOVE RC-AUDIT-DATE(1:7) TO WS-SEARCH-KEY.
+           MOVE RC-AUDIT-BIRTHDAY-COUNT TO WS-AUDIT-BIRTHDAY-COUNT.
+           MOVE RC-AUDIT-MILESTONE-COUNT TO WS-AUDIT-MILESTONE-COUNT.
+           MOVE RC-AUDIT-TAX-COUNT TO WS-AUDIT-TAX-COUNT.
+           MOVE RC-AUDIT-WEREWOLF-COUNT TO WS-AUDIT-WEREWOLF-COUNT.
+           PERFORM FIND-OR-ADD-MONTH.
+           SET MON-IDX TO WS-FOUND-IDX.
+           ADD WS-AUDIT-BIRTHDAY-COUNT
+               TO WS-MONTH-BIRTHDAY-COUNT(MON-IDX).
+           ADD WS-AUDIT-MILESTONE-COUNT
+               TO WS-MONTH-MILESTONE-COUNT(MON-IDX).
+           ADD WS-AUDIT-TAX-COUNT TO WS-MONTH-TAX-COUNT(MON-IDX).
+           ADD WS-AUDIT-WEREWOLF-COUNT
+               TO WS-MONTH-WEREWOLF-COUNT(MON-IDX).
+
+           FIND-OR-ADD-MONTH.
+           MOVE 0 TO WS-FOUND-IDX.
+           IF WS-MONTH-COUNT > 0
+               SET MON-IDX TO 1
+               SEARCH WS-MONTH-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-MONTH-KEY(MON-IDX) = WS-SEARCH-KEY
+                       SET WS-FOUND-IDX TO MON-IDX
+               END-SEARCH
+           END-IF.
+           IF WS-FOUND-IDX = 0
+               ADD 1 TO WS-MONTH-COUNT
+               SET MON-IDX TO WS-MONTH-COUNT
+               MOVE WS-SEARCH-KEY TO WS-MONTH-KEY(MON-IDX)
+               MOVE 0 TO WS-MONTH-BIRTHDAY-COUNT(MON-IDX)
+               MOVE 0 TO WS-MONTH-MILESTONE-COUNT(MON-IDX)
+               MOVE 0 TO WS-MONTH-TAX-COUNT(MON-IDX)
+               MOVE 0 TO WS-MONTH-WEREWOLF-COUNT(MON-IDX)
+               SET WS-FOUND-IDX TO MON-IDX
+           END-IF.
+
+           WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT F-SUMMARY-FILE.
+           PERFORM VARYING MON-IDX FROM 1 BY 1
+               UNTIL MON-IDX > WS-MONTH-COUNT
+               MOVE SPACES TO RC-SUMMARY-RECORD
+               MOVE WS-MONTH-KEY(MON-IDX) TO RC-SUMMARY-MONTH
+               MOVE 'BIRTHDAY=' TO RC-SUMMARY-BIRTHDAY-LABEL
+               MOVE WS-MONTH-BIRTHDAY-COUNT(MON-IDX)
+                   TO RC-SUMMARY-BIRTHDAY-COUNT
+               MOVE 'MILESTONE=' TO RC-SUMMARY-MILESTONE-LABEL
+               MOVE WS-MONTH-MILESTONE-COUNT(MON-IDX)
+                   TO RC-SUMMARY-MILESTONE-COUNT
+               MOVE 'TAX=' TO RC-SUMMARY-TAX-LABEL
+               MOVE WS-MONTH-TAX-COUNT(MON-IDX) TO RC-SUMMARY-TAX-COUNT
+               MOVE 'WEREWOLF=' TO RC-SUMMARY-WEREWOLF-LABEL
+               MOVE WS-MONTH-WEREWOLF-COUNT(MON-IDX)
+                   TO RC-SUMMARY-WEREWOLF-COUNT
+               WRITE RC-SUMMARY-RECORD
+               END-WRITE
+           END-PERFORM.
+           CLOSE F-SUMMARY-FILE.
