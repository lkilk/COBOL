@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. upcoming-birthdays-report.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           REPOSITORY.
+           FUNCTION IS-LEAP-YEAR.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-CUSTOMER-FILE ASSIGN TO 'customers.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS RC-CUSTOMER-ID.
+               SELECT F-LOOKAHEAD-FILE
+                   ASSIGN TO 'upcoming-birthdays.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-CUSTOMER-FILE.
+           01 RC-CUSTOMER-INFO.
+               05 RC-CUSTOMER-ID PIC 9(6).
+               05 RC-CUSTOMER-NAME PIC X(40).
+               05 RC-CUSTOMER-ADDRESS.
+                   10 RC-ADDR-STREET PIC X(40).
+                   10 RC-ADDR-CITY PIC X(30).
+                   10 RC-ADDR-STATE PIC X(2).
+                   10 RC-ADDR-ZIP PIC X(10).
+                   10 FILLER PIC X(18).
+               05 RC-CUSTOMER-DOB.
+                   10 RC-DOB-YEAR PIC 9999.
+                   10 RC-DOB-DASH PIC X.
+                   10 RC-DOB-MMDD.
+                     15 RC-DOB-MONTH PIC 99.
+                     15 RC-DOB-SIGN PIC X.
+                     15 RC-DOB-DAY PIC 99.
+               05 RC-CUSTOMER-JOB PIC X(60).
+               05 RC-CUSTOMER-DO-NOT-MAIL PIC X(1).
+               05 RC-CUSTOMER-DECEASED PIC X(1).
+               05 RC-CUSTOMER-DECEASED-DATE PIC X(10).
+               05 RC-CUSTOMER-EMAIL PIC X(50).
+           FD F-LOOKAHEAD-FILE.
+           01 RC-LOOKAHEAD-RECORD.
+               05 RC-LOOKAHEAD-DATE PIC X(10).
+               05 FILLER PIC X.
+               05 RC-LOOKAHEAD-DAYS-OUT PIC ZZ9.
+               05 RC-LOOKAHEAD-DAYS-LABEL PIC X(6).
+               05 RC-LOOKAHEAD-NAME PIC X(40).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-TODAYS-DATE PIC X(10).
+           01 WS-TODAY-YYYYMMDD PIC 9(8).
+           01 WS-TODAY-INTEGER PIC S9(9) COMP.
+           01 WS-CAND-YEAR PIC 9999.
+           01 WS-CAND-MONTH PIC 99.
+           01 WS-CAND-DAY PIC 99.
+           01 WS-CANDIDATE-YYYYMMDD PIC 9(8).
+           01 WS-CANDIDATE-INTEGER PIC S9(9) COMP.
+           01 WS-DAYS-OUT PIC S9(9) COMP.
+           01 WS-CANDIDATE-DATE-DISPLAY PIC X(10).
+           LINKAGE SECTION.
+           01 LS-DATE.
+               05 LS-MONTH PIC 99.
+               05 LS-DASH PIC X.
+               05 LS-DAY PIC 99.
+           01 LS-YEAR PIC 9999.
+           01 LS-LOOKAHEAD-DAYS PIC 999.
+       PROCEDURE DIVISION USING LS-DATE LS-YEAR LS-LOOKAHEAD-DAYS.
+
+           STRING LS-YEAR "-" LS-DATE INTO WS-TODAYS-DATE
+           END-STRING.
+
+           COMPUTE WS-TODAY-YYYYMMDD = LS-YEAR * 10000
+               + LS-MONTH * 100 + LS-DAY.
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+
+           PERFORM PROCESS-CUSTOMERS.
+           GOBACK.
+
+           PROCESS-CUSTOMERS.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-CUSTOMER-FILE.
+           OPEN OUTPUT F-LOOKAHEAD-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-CUSTOMER-FILE
+                   NOT AT END
+                       PERFORM CHECK-UPCOMING-BIRTHDAY
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-CUSTOMER-FILE.
+           CLOSE F-LOOKAHEAD-FILE.
+
+           CHECK-UPCOMING-BIRTHDAY.
+           IF RC-CUSTOMER-DO-NOT-MAIL NOT = 'Y'
+           AND RC-CUSTOMER-DECEASED NOT = 'Y'
+           AND RC-DOB-MONTH IS NUMERIC
+           AND RC-DOB-DAY IS NUMERIC
+               PERFORM BUILD-CANDIDATE-DATE
+               IF WS-DAYS-OUT >= 0 AND WS-DAYS-OUT <= LS-LOOKAHEAD-DAYS
+                   PERFORM WRITE-LOOKAHEAD-RECORD
+               END-IF
+           END-IF.
+
+           BUILD-CANDIDATE-DATE.
+           MOVE LS-YEAR TO WS-CAND-YEAR.
+           MOVE RC-DOB-MONTH TO WS-CAND-MONTH.
+           MOVE RC-DOB-DAY TO WS-CAND-DAY.
+           PERFORM ADJUST-FOR-LEAP-DAY.
+           COMPUTE WS-CANDIDATE-YYYYMMDD = WS-CAND-YEAR * 10000
+               + WS-CAND-MONTH * 100 + WS-CAND-DAY.
+           COMPUTE WS-CANDIDATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-CANDIDATE-YYYYMMDD).
+           IF WS-CANDIDATE-INTEGER < WS-TODAY-INTEGER
+               ADD 1 TO WS-CAND-YEAR
+               MOVE RC-DOB-MONTH TO WS-CAND-MONTH
+               MOVE RC-DOB-DAY TO WS-CAND-DAY
+               PERFORM ADJUST-FOR-LEAP-DAY
+               COMPUTE WS-CANDIDATE-YYYYMMDD = WS-CAND-YEAR * 10000
+                   + WS-CAND-MONTH * 100 + WS-CAND-DAY
+               COMPUTE WS-CANDIDATE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-CANDIDATE-YYYYMMDD)
+           END-IF.
+           COMPUTE WS-DAYS-OUT =
+               WS-CANDIDATE-INTEGER - WS-TODAY-INTEGER.
+
+           ADJUST-FOR-LEAP-DAY.
+           IF WS-CAND-MONTH = 2 AND WS-CAND-DAY = 29
+           AND IS-LEAP-YEAR(WS-CAND-YEAR) = 'FALSE'
+               MOVE 3 TO WS-CAND-MONTH
+               MOVE 1 TO WS-CAND-DAY
+           END-IF.
+
+           WRITE-LOOKAHEAD-RECORD.
+           MOVE SPACES TO RC-LOOKAHEAD-RECORD.
+           STRING WS-CAND-YEAR "-" WS-CAND-MONTH "-" WS-CAND-DAY
+               INTO WS-CANDIDATE-DATE-DISPLAY
+           END-STRING.
+           MOVE WS-CANDIDATE-DATE-DISPLAY TO RC-LOOKAHEAD-DATE.
+           MOVE WS-DAYS-OUT TO RC-LOOKAHEAD-DAYS-OUT.
+           MOVE ' DAYS ' TO RC-LOOKAHEAD-DAYS-LABEL.
+           MOVE RC-CUSTOMER-NAME TO RC-LOOKAHEAD-NAME.
+           WRITE RC-LOOKAHEAD-RECORD.
