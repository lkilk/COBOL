@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. upcoming-birthdays-main.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           REPOSITORY.
+           FUNCTION IS-LEAP-YEAR.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL F-RUN-DATE-FILE
+                   ASSIGN TO 'run-date.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL F-LOOKAHEAD-DAYS-FILE
+                   ASSIGN TO 'lookahead-days.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-RUN-DATE-FILE.
+           01 RC-RUN-DATE-PARM.
+               05 RC-PARM-DATE PIC X(5).
+               05 FILLER PIC X.
+               05 RC-PARM-YEAR PIC X(4).
+           FD F-LOOKAHEAD-DAYS-FILE.
+           01 RC-LOOKAHEAD-DAYS-PARM PIC 999.
+           WORKING-STORAGE SECTION.
+           01 WS-DATE PIC X(5).
+           01 WS-MONTH PIC 99.
+           01 WS-DAY PIC 99.
+           01 WS-YEAR PIC 9999.
+           01 WS-LOOKAHEAD-DAYS PIC 999 VALUE 14.
+           01 WS-FILE-IS-ENDED PIC 9.
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MONTH.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DAY.
+
+           STRING WS-MONTH "-" WS-DAY INTO WS-DATE
+           END-STRING.
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-YEAR.
+
+           PERFORM APPLY-RUN-DATE-OVERRIDE.
+           PERFORM APPLY-LOOKAHEAD-DAYS-OVERRIDE.
+
+           CALL 'upcoming-birthdays-report' USING WS-DATE WS-YEAR
+               WS-LOOKAHEAD-DAYS.
+
+           GOBACK.
+
+      *    Same run-date.dat control record as main-program.cbl, so
+      *    operations can point both the real run and this lookahead
+      *    report at the same reprocessed date.
+           APPLY-RUN-DATE-OVERRIDE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-RUN-DATE-FILE.
+           READ F-RUN-DATE-FILE
+               AT END
+                   MOVE 1 TO WS-FILE-IS-ENDED
+           END-READ.
+           CLOSE F-RUN-DATE-FILE.
+           IF WS-FILE-IS-ENDED = 0
+               MOVE RC-PARM-DATE TO WS-DATE
+               MOVE RC-PARM-YEAR TO WS-YEAR
+           END-IF.
+
+      *    Operations drops a lookahead-days.dat control record to widen
+      *    or narrow the review window without a recompile; defaults to
+      *    14 days when no override is present.
+           APPLY-LOOKAHEAD-DAYS-OVERRIDE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-LOOKAHEAD-DAYS-FILE.
+           READ F-LOOKAHEAD-DAYS-FILE
+               AT END
+                   MOVE 1 TO WS-FILE-IS-ENDED
+           END-READ.
+           CLOSE F-LOOKAHEAD-DAYS-FILE.
+           IF WS-FILE-IS-ENDED = 0
+               MOVE RC-LOOKAHEAD-DAYS-PARM TO WS-LOOKAHEAD-DAYS
+           END-IF.
