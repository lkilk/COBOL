@@ -2,30 +2,54 @@
        PROGRAM-ID. main-program.
        ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
-           REPOSITORY. 
+           REPOSITORY.
            FUNCTION IS-LEAP-YEAR.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL F-RUN-DATE-FILE
+                   ASSIGN TO 'run-date.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+           FILE SECTION.
+           FD F-RUN-DATE-FILE.
+           01 RC-RUN-DATE-PARM.
+               05 RC-PARM-DATE PIC X(5).
+               05 FILLER PIC X.
+               05 RC-PARM-YEAR PIC X(4).
            WORKING-STORAGE SECTION.
            01 WS-DATE PIC X(5).
            01 WS-MONTH PIC 99.
            01 WS-DAY PIC 99.
            01 WS-YEAR PIC 9999.
+           01 WS-FILE-IS-ENDED PIC 9.
        PROCEDURE DIVISION.
            MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MONTH.
            MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DAY.
-       
+
            STRING WS-MONTH "-" WS-DAY INTO WS-DATE
            END-STRING.
-           
+
            MOVE FUNCTION CURRENT-DATE(1:4) TO WS-YEAR.
 
-           MOVE '04-11' TO WS-DATE.
-           MOVE '1922' TO WS-YEAR.
+           PERFORM APPLY-RUN-DATE-OVERRIDE.
 
-        *>    IF IS-LEAP-YEAR(WS-YEAR) = "FALSE" AND WS-DATE = "03-01"
-        *>    CALL 'customer-filterer' USING "02-29" WS-YEAR
-        *>    END-IF. 
+           CALL 'customer-filterer' USING WS-DATE WS-YEAR.
 
+           GOBACK.
 
-           CALL'customer-filterer' USING WS-DATE WS-YEAR.
-           
\ No newline at end of file
+      *    Operations drops a run-date.dat control record of the form
+      *    MM-DD YYYY ahead of the job to reprocess a missed day's
+      *    birthday/tax-day/werewolf batch without a recompile.
+           APPLY-RUN-DATE-OVERRIDE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-RUN-DATE-FILE.
+           READ F-RUN-DATE-FILE
+               AT END
+                   MOVE 1 TO WS-FILE-IS-ENDED
+           END-READ.
+           CLOSE F-RUN-DATE-FILE.
+           IF WS-FILE-IS-ENDED = 0
+               MOVE RC-PARM-DATE TO WS-DATE
+               MOVE RC-PARM-YEAR TO WS-YEAR
+           END-IF.
